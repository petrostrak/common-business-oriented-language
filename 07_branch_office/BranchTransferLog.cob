@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BranchTransferLog.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Captures every branch-transfer request to an audit file
+      *>   with old branch, new branch, and effective date, validating
+      *>   the new CityCode against the BRANCHMS reference file first.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransferTranFile ASSIGN TO "CITYXFER"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransferTranStatus.
+           SELECT BranchFile ASSIGN TO "BRANCHMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CityCode OF BranchRec
+               FILE STATUS IS BranchFileStatus.
+           SELECT TransferAuditFile ASSIGN TO "BRTXFER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransferTranFile.
+       COPY CITYXFER.
+       FD BranchFile.
+       COPY BRANCHREF.
+       FD TransferAuditFile.
+       COPY BRTXFER.
+       WORKING-STORAGE SECTION.
+       01 TransferTranStatus PIC XX VALUE "00".
+           88 TransferTransAtEnd VALUE "10".
+       01 BranchFileStatus PIC XX VALUE "00".
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT TransferTranFile
+           OPEN INPUT BranchFile
+           OPEN OUTPUT TransferAuditFile
+           PERFORM ReadNextTransfer
+           PERFORM LogTransfer UNTIL TransferTransAtEnd
+           CLOSE TransferTranFile
+           CLOSE BranchFile
+           CLOSE TransferAuditFile
+           STOP RUN.
+
+       LogTransfer.
+           MOVE XferNewCityCode TO CityCode OF BranchRec
+           READ BranchFile
+               INVALID KEY
+                   DISPLAY "Branch transfer rejected - unknown new "
+                           "CityCode for member " XferMemberId
+               NOT INVALID KEY
+                   MOVE XferMemberId TO TxfMemberId
+                   MOVE XferOldCityCode TO TxfOldCityCode
+                   MOVE XferNewCityCode TO TxfNewCityCode
+                   MOVE XferEffectiveDate TO TxfEffectiveDate
+                   WRITE BranchTransferRec
+           END-READ
+           PERFORM ReadNextTransfer.
+
+       ReadNextTransfer.
+           READ TransferTranFile
+               AT END MOVE "10" TO TransferTranStatus
+           END-READ.
