@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BranchActivityRollup.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Reads a day's transactions, groups them by CityCode/branch
+      *>   against the BRANCHMS reference file, and prints subtotals
+      *>   and a grand total per region so head office can see which
+      *>   branch is busy without sorting raw listings by hand.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TransactionFile ASSIGN TO "CITYTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransactionStatus.
+           SELECT BranchFile ASSIGN TO "BRANCHMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CityCode OF BranchRec
+               FILE STATUS IS BranchFileStatus.
+           SELECT RollupReport ASSIGN TO "CITYROLL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TransactionFile.
+       COPY CITYTXN.
+       FD BranchFile.
+       COPY BRANCHREF.
+       FD RollupReport.
+       01 RollupLine PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 TransactionStatus PIC XX VALUE "00".
+           88 TransactionsAtEnd VALUE "10".
+       01 BranchFileStatus PIC XX VALUE "00".
+           88 BranchesAtEnd VALUE "10".
+      *>   BranchCount is the number of rows actually on file on
+      *>   BRANCHMS as of this run, so adding a branch there is all it
+      *>   takes to widen the rollup - no literal limit to recompile.
+       01 BranchCount PIC 9 VALUE ZERO.
+       01 RegionTotals PIC 9(9)V99 OCCURS 0 TO 9 TIMES
+               DEPENDING ON BranchCount.
+       01 GrandTotal PIC 9(9)V99 VALUE ZEROS.
+       01 SubscriptIdx PIC 9 VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT TransactionFile
+           OPEN INPUT BranchFile
+           OPEN OUTPUT RollupReport
+           PERFORM CountBranches
+           IF BranchCount = ZERO
+               DISPLAY "BranchActivityRollup - BRANCHMS has no "
+                       "branches on file, nothing to roll up"
+           ELSE
+               PERFORM ZeroRegionTotals
+                   VARYING SubscriptIdx FROM 1 BY 1
+                   UNTIL SubscriptIdx > BranchCount
+               PERFORM ReadNextTransaction
+               PERFORM AccumulateTransaction UNTIL TransactionsAtEnd
+               PERFORM PrintRollup
+           END-IF
+           CLOSE TransactionFile
+           CLOSE BranchFile
+           CLOSE RollupReport
+           STOP RUN.
+
+      *>   CountBranches passes BRANCHMS once, sequentially, to see
+      *>   how many branches are on file before the table behind
+      *>   RegionTotals is sized for this run.
+       CountBranches.
+           MOVE ZERO TO BranchCount
+           PERFORM CountOneBranch UNTIL BranchesAtEnd
+           MOVE "00" TO BranchFileStatus.
+
+       CountOneBranch.
+           READ BranchFile NEXT RECORD
+               AT END
+                   MOVE "10" TO BranchFileStatus
+               NOT AT END
+                   ADD 1 TO BranchCount
+           END-READ.
+
+       ZeroRegionTotals.
+           MOVE ZERO TO RegionTotals(SubscriptIdx).
+
+       AccumulateTransaction.
+           IF TxnCityCode >= 1 AND TxnCityCode <= BranchCount
+               ADD TxnAmount TO RegionTotals(TxnCityCode)
+               ADD TxnAmount TO GrandTotal
+           ELSE
+               DISPLAY "Ignoring transaction with bad CityCode "
+                       TxnCityCode
+           END-IF
+           PERFORM ReadNextTransaction.
+
+       PrintRollup.
+           PERFORM PrintRegionSubtotal
+               VARYING SubscriptIdx FROM 1 BY 1
+               UNTIL SubscriptIdx > BranchCount
+           MOVE SPACES TO RollupLine
+           WRITE RollupLine
+           STRING "GRAND TOTAL " GrandTotal
+               DELIMITED BY SIZE INTO RollupLine
+           WRITE RollupLine.
+
+       PrintRegionSubtotal.
+           MOVE SubscriptIdx TO CityCode OF BranchRec
+           READ BranchFile
+               INVALID KEY MOVE "UNKNOWN BRANCH" TO BranchName
+           END-READ
+           MOVE SPACES TO RollupLine
+           STRING BranchName " " RegionTotals(SubscriptIdx)
+               DELIMITED BY SIZE INTO RollupLine
+           WRITE RollupLine.
+
+       ReadNextTransaction.
+           READ TransactionFile
+               AT END MOVE "10" TO TransactionStatus
+           END-READ.
