@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BranchMaintenance.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Loads or updates BRANCHMS from a maintenance transaction
+      *>   feed so the city lookup, postal derivation, branch-transfer
+      *>   audit and regional roll-up (req015-019) have a populated
+      *>   reference file to read instead of an indexed file nothing
+      *>   ever creates. An existing CityCode is rewritten with the
+      *>   new branch name and postal prefix rather than rejected, so
+      *>   head office can resubmit a correction without a separate
+      *>   change transaction type.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BranchTranFile ASSIGN TO "BRNCHTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BranchTranStatus.
+           SELECT BranchFile ASSIGN TO "BRANCHMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CityCode OF BranchRec
+               FILE STATUS IS BranchFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BranchTranFile.
+       COPY BRANCHTRAN.
+       FD BranchFile.
+       COPY BRANCHREF.
+       WORKING-STORAGE SECTION.
+       01 BranchTranStatus PIC XX VALUE "00".
+           88 BranchTranAtEnd VALUE "10".
+       01 BranchFileStatus PIC XX VALUE "00".
+       01 BranchesLoaded PIC 9(5) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT BranchTranFile
+           OPEN I-O BranchFile
+           IF BranchFileStatus = "35"
+               OPEN OUTPUT BranchFile
+           END-IF
+           PERFORM ReadNextBranchTran
+           PERFORM LoadOneBranch UNTIL BranchTranAtEnd
+           CLOSE BranchTranFile
+           CLOSE BranchFile
+           DISPLAY "BranchMaintenance - branches loaded = "
+                   BranchesLoaded
+           STOP RUN.
+
+      *>   LoadOneBranch upserts one BRANCHMS row: a new CityCode is
+      *>   written, an existing one is rewritten with this
+      *>   transaction's values.
+       LoadOneBranch.
+           MOVE BrTranCityCode TO CityCode OF BranchRec
+           MOVE BrTranBranchName TO BranchName
+           MOVE BrTranPostalPrefix TO PostalPrefix
+           WRITE BranchRec
+               INVALID KEY
+                   REWRITE BranchRec
+           END-WRITE
+           ADD 1 TO BranchesLoaded
+           PERFORM ReadNextBranchTran.
+
+       ReadNextBranchTran.
+           READ BranchTranFile
+               AT END MOVE "10" TO BranchTranStatus
+           END-READ.
