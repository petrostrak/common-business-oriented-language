@@ -1,31 +1,116 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. StudentRecord.
        AUTHOR. Petros Trakadas.
        DATE-WRITTEN. 2nd June 2025.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 StudentRec.
-           02 StudentId PIC 9(7).
-           02 StudentName.
-              03 Forename PIC X(9).
-              03 Surname PIC X(12).
-           02 DateOfBirth.
-              03 YOB PIC 9(4).
-              03 MOB PIC 9(2).
-              03 DOB PIC 9(2).
-           02 CourseID PIC X(5).
-           02 GPA PIC 9V9(2).
+      *>   2026-08-08  Promoted StudentRec from a single WORKING-STORAGE
+      *>   instance into a real indexed student master file, pulled the
+      *>   record layout into the STUDREC copybook, and added GPA range
+      *>   and CourseID catalog validation ahead of the write.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS StudentId OF StudentRec
+               FILE STATUS IS StudentMasterStatus.
+           SELECT CourseFile ASSIGN TO "COURSEMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CourseID OF CourseRec
+               FILE STATUS IS CourseFileStatus.
+           SELECT ExceptionReport ASSIGN TO "STUDEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+       COPY STUDREC.
+       FD CourseFile.
+       COPY COURSEREC.
+       FD ExceptionReport.
+       01 ExceptionLine.
+           02 ExcStudentId PIC 9(7).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ExcFieldName PIC X(10).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ExcValue PIC X(10).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ExcMessage PIC X(30).
+       WORKING-STORAGE SECTION.
+       01 StudentMasterStatus PIC XX VALUE "00".
+       01 CourseFileStatus PIC XX VALUE "00".
+       01 GpaDisplay PIC 9.99.
+       01 GpaOk PIC X VALUE "Y".
+           88 GpaValid VALUE "Y".
+       01 CourseOk PIC X VALUE "Y".
+           88 CourseValid VALUE "Y".
        PROCEDURE DIVISION.
        Begin.
-           MOVE 1205621 TO StudentId 
-           MOVE "Petros" TO Forename  
+           OPEN I-O StudentMasterFile
+           IF StudentMasterStatus = "35"
+               OPEN OUTPUT StudentMasterFile
+           END-IF
+           OPEN INPUT CourseFile
+           OPEN OUTPUT ExceptionReport
+           PERFORM LoadOneStudent
+           CLOSE StudentMasterFile
+           CLOSE CourseFile
+           CLOSE ExceptionReport
+           STOP RUN.
+
+       LoadOneStudent.
+           MOVE 1205621 TO StudentId OF StudentRec
+           MOVE "Petros" TO Forename
            MOVE "Trakadas" TO Surname
-           MOVE 1986 TO YOB 
-           MOVE 05 TO MOB 
-           MOVE 10 TO DOB 
-           MOVE "LM051" TO CourseID
-           MOVE 2.55 TO GPA 
-           DISPLAY StudentRec 
+           MOVE 1986 TO YOB
+           MOVE 05 TO MOB
+           MOVE 10 TO DOB
+           MOVE "LM051" TO CourseID OF StudentRec
+           MOVE 2.55 TO GPA
+           PERFORM ValidateGPA
+           PERFORM ValidateCourseID
+           DISPLAY StudentRec
            DISPLAY "Student date of birth is " DOB "/" MOB "/" YOB
            DISPLAY "Student name = " Surname "," SPACE Forename
-           STOP RUN.
+           IF GpaValid AND CourseValid
+               WRITE StudentRec
+                   INVALID KEY
+                       REWRITE StudentRec
+                       DISPLAY "Student record rewritten to STUDMAST"
+                   NOT INVALID KEY
+                       DISPLAY "Student record written to STUDMAST"
+               END-WRITE
+           ELSE
+               DISPLAY "Student record rejected - see STUDEXCP"
+           END-IF.
+
+      *>   ValidateGPA rejects any GPA outside the 0.00 - 4.00 scale
+      *>   allowed by the registrar and logs the StudentId and value
+      *>   to the exceptions report.
+       ValidateGPA.
+           MOVE "Y" TO GpaOk
+           IF GPA < 0 OR GPA > 4
+               MOVE "N" TO GpaOk
+               MOVE StudentId OF StudentRec TO ExcStudentId
+               MOVE "GPA" TO ExcFieldName
+               MOVE GPA TO GpaDisplay
+               MOVE GpaDisplay TO ExcValue
+               MOVE "GPA outside 0.00-4.00 range" TO ExcMessage
+               WRITE ExceptionLine
+           END-IF.
+
+      *>   ValidateCourseID looks the incoming CourseID up on the
+      *>   course master and rejects the enrollment if it is not on
+      *>   file.
+       ValidateCourseID.
+           MOVE "Y" TO CourseOk
+           MOVE CourseID OF StudentRec TO CourseID OF CourseRec
+           READ CourseFile
+               INVALID KEY
+                   MOVE "N" TO CourseOk
+                   MOVE StudentId OF StudentRec TO ExcStudentId
+                   MOVE "CourseID" TO ExcFieldName
+                   MOVE CourseID OF StudentRec TO ExcValue
+                   MOVE "Unknown CourseID on catalog" TO ExcMessage
+                   WRITE ExceptionLine
+           END-READ.
