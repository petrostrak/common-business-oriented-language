@@ -1,21 +1,53 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MoveRulesExample.
        AUTHOR. Petros Trakadas.
        DATE-WRITTEN. 1st June 2025.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *>   2026-08-08  Added the same data-loss detection check used by
+      *>   AlphanumericMove.cob ahead of each MOVE, so a destination
+      *>   narrower than its source's populated length is flagged
+      *>   instead of silently dropping the trailing characters.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01 Source1 PIC X(6) VALUE "ABCDEF".
        01 Dest1 PIC X(3) VALUE ZEROS.
        01 Source2 PIC X(3) VALUE "ABC".
        01 Dest2 PIC X(6) VALUE "DEFGHI".
+       01 Source1Buffer PIC X(80) VALUE SPACES.
+       01 Source2Buffer PIC X(80) VALUE SPACES.
+       01 Source1Length PIC 9(4) VALUE 6.
+       01 Dest1Length PIC 9(4) VALUE 3.
+       01 Source2Length PIC 9(4) VALUE 3.
+       01 Dest2Length PIC 9(4) VALUE 6.
+       01 TruncationFlag PIC X VALUE "N".
+           88 TruncationDetected VALUE "Y".
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY "Source(1) is " Source1 
-           DISPLAY "Destination(1) is " Dest1 
-           MOVE Source1 TO Dest1 
-           DISPLAY "Destination(1) after MOVE " Dest1 
-           DISPLAY "Source(2) is " Source2 
-           DISPLAY "Destination(2) is " Dest2 
-           MOVE Source2 TO Dest2 
+           DISPLAY "Source(1) is " Source1
+           DISPLAY "Destination(1) is " Dest1
+           MOVE Source1 TO Source1Buffer
+           CALL "TruncationCheck" USING "MoveRulesExample" "Dest1"
+                   Source1Buffer Source1Length Dest1Length
+                   TruncationFlag
+           END-CALL
+           IF TruncationDetected
+               DISPLAY "Truncation warning: Source1 is "
+                       Source1Length " characters and will be "
+                       "clipped to " Dest1Length " characters"
+           END-IF
+           MOVE Source1 TO Dest1
+           DISPLAY "Destination(1) after MOVE " Dest1
+           DISPLAY "Source(2) is " Source2
+           DISPLAY "Destination(2) is " Dest2
+           MOVE Source2 TO Source2Buffer
+           CALL "TruncationCheck" USING "MoveRulesExample" "Dest2"
+                   Source2Buffer Source2Length Dest2Length
+                   TruncationFlag
+           END-CALL
+           IF TruncationDetected
+               DISPLAY "Truncation warning: Source2 is "
+                       Source2Length " characters and will be "
+                       "clipped to " Dest2Length " characters"
+           END-IF
+           MOVE Source2 TO Dest2
            DISPLAY "Destination(2) after MOVE " Dest2
            STOP RUN.
