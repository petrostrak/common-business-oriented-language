@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CourseMaintenance.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Loads or updates COURSEMS from a maintenance transaction
+      *>   feed so GroupDataItem.cob's and StudentEnrollUpdate.cob's
+      *>   CourseID validation has a populated catalog to look up
+      *>   against instead of an indexed file nothing ever creates.
+      *>   An existing CourseID is rewritten with the new title and
+      *>   credit value rather than rejected, so the registrar can
+      *>   resubmit a correction without a separate change transaction
+      *>   type.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CourseTranFile ASSIGN TO "COURSTRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CourseTranStatus.
+           SELECT CourseFile ASSIGN TO "COURSEMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CourseID OF CourseRec
+               FILE STATUS IS CourseFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CourseTranFile.
+       COPY COURSTRAN.
+       FD CourseFile.
+       COPY COURSEREC.
+       WORKING-STORAGE SECTION.
+       01 CourseTranStatus PIC XX VALUE "00".
+           88 CourseTranAtEnd VALUE "10".
+       01 CourseFileStatus PIC XX VALUE "00".
+       01 CoursesLoaded PIC 9(5) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT CourseTranFile
+           OPEN I-O CourseFile
+           IF CourseFileStatus = "35"
+               OPEN OUTPUT CourseFile
+           END-IF
+           PERFORM ReadNextCourseTran
+           PERFORM LoadOneCourse UNTIL CourseTranAtEnd
+           CLOSE CourseTranFile
+           CLOSE CourseFile
+           DISPLAY "CourseMaintenance - courses loaded = "
+                   CoursesLoaded
+           STOP RUN.
+
+      *>   LoadOneCourse upserts one COURSEMS row: a new CourseID is
+      *>   written, an existing one is rewritten with this
+      *>   transaction's values.
+       LoadOneCourse.
+           MOVE CseTranCourseID TO CourseID OF CourseRec
+           MOVE CseTranCourseTitle TO CourseTitle
+           MOVE CseTranCredits TO Credits
+           WRITE CourseRec
+               INVALID KEY
+                   REWRITE CourseRec
+           END-WRITE
+           ADD 1 TO CoursesLoaded
+           PERFORM ReadNextCourseTran.
+
+       ReadNextCourseTran.
+           READ CourseTranFile
+               AT END MOVE "10" TO CourseTranStatus
+           END-READ.
