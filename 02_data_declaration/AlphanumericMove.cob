@@ -1,15 +1,43 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. AlphanumericMove.
        AUTHOR. Petros Trakadas.
        DATE-WRITTEN. 1st June 2025.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *>   2026-08-08  Added a move-with-warning routine ahead of the
+      *>   Surname MOVE so a source value wider than the 8-character
+      *>   field is flagged instead of silently clipped.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01 Surname PIC X(8) VALUE "TRAKADAS".
+       01 SurnameFieldLength PIC 9(4) VALUE 8.
+       01 NewSurnameValue PIC X(80) VALUE SPACES.
+       01 NewSurnameLength PIC 9(4) VALUE ZERO.
+       01 TruncationFlag PIC X VALUE "N".
+           88 TruncationDetected VALUE "Y".
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY "Surname is " Surname 
-           MOVE "GIOTIS" TO Surname  
-           DISPLAY "Surname is now " Surname 
-           MOVE "PAPADOPOULOS" TO Surname 
+           DISPLAY "Surname is " Surname
+           MOVE "GIOTIS" TO NewSurnameValue
+           MOVE 6 TO NewSurnameLength
+           PERFORM MoveSurnameWithWarning
+           DISPLAY "Surname is now " Surname
+           MOVE "PAPADOPOULOS" TO NewSurnameValue
+           MOVE 12 TO NewSurnameLength
+           PERFORM MoveSurnameWithWarning
            DISPLAY "Surname is now " Surname
            STOP RUN.
+
+      *>   MoveSurnameWithWarning checks the incoming value against the
+      *>   width of Surname before moving it, so a clipped surname gets
+      *>   logged with both its original and truncated values.
+       MoveSurnameWithWarning.
+           CALL "TruncationCheck" USING "AlphanumericMove" "Surname"
+                   NewSurnameValue NewSurnameLength SurnameFieldLength
+                   TruncationFlag
+           END-CALL
+           IF TruncationDetected
+               DISPLAY "Truncation warning: '" NewSurnameValue
+                       "' is " NewSurnameLength
+                       " characters wide and will be clipped to "
+                       SurnameFieldLength " characters"
+           END-IF
+           MOVE NewSurnameValue TO Surname.
