@@ -0,0 +1,110 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerFileScrub.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Runs the same edit patterns shown in PictureDeclaration.cob
+      *>   (a 15-character CustomerName, a 0-99% TaxRate) against real
+      *>   customer input, flagging anything that doesn't fit before
+      *>   it ever reaches billing.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CustomerInputFile ASSIGN TO "CUSTTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CustomerInputFileStatus.
+           SELECT CustomerMasterFile ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CustomerExceptionFile ASSIGN TO "CUSTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CustomerInputFile.
+       COPY CUSTTRAN.
+       FD CustomerMasterFile.
+       COPY CUSTREC.
+       FD CustomerExceptionFile.
+       01 CustomerExceptionLine PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 CustomerInputFileStatus PIC XX VALUE "00".
+           88 CustomerInputAtEnd VALUE "10".
+       01 CustomerNameBuffer PIC X(80) VALUE SPACES.
+       01 CustomerNameLength PIC 9(4) VALUE ZERO.
+       01 MaxCustomerNameLength PIC 9(4) VALUE 15.
+       01 NameTruncationFlag PIC X VALUE "N".
+           88 NameWontFit VALUE "Y".
+       01 MinTaxRate PIC S9V99 VALUE 0.
+       01 MaxTaxRate PIC S9V99 VALUE .99.
+       01 CustomerRejectedFlag PIC X VALUE "N".
+           88 CustomerRejected VALUE "Y".
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT CustomerInputFile
+           OPEN OUTPUT CustomerMasterFile
+           OPEN OUTPUT CustomerExceptionFile
+           PERFORM ReadNextCustomerInput
+           PERFORM ScrubCustomer UNTIL CustomerInputAtEnd
+           CLOSE CustomerInputFile
+           CLOSE CustomerMasterFile
+           CLOSE CustomerExceptionFile
+           STOP RUN.
+
+       ScrubCustomer.
+           MOVE "N" TO CustomerRejectedFlag
+           PERFORM ValidateCustomerName
+           PERFORM ValidateTaxRate
+           IF CustomerRejected
+               PERFORM LogRejectedCustomer
+           ELSE
+               PERFORM WriteCustomerMaster
+           END-IF
+           PERFORM ReadNextCustomerInput.
+
+      *>   ValidateCustomerName reuses the shared truncation check
+      *>   against the master record's 15-character CustomerName.
+       ValidateCustomerName.
+           MOVE CustomerNameInput TO CustomerNameBuffer
+           PERFORM MeasureCustomerNameLength
+           CALL "TruncationCheck" USING "CustomerFileScrub"
+                   "CustomerName" CustomerNameBuffer
+                   CustomerNameLength MaxCustomerNameLength
+                   NameTruncationFlag
+           END-CALL
+           IF NameWontFit
+               MOVE "Y" TO CustomerRejectedFlag
+           END-IF.
+
+      *>   CustomerNameInput is fixed-width and space-padded on the
+      *>   right, so the populated length is found by scanning back
+      *>   from the end for the first non-space character.
+       MeasureCustomerNameLength.
+           MOVE 30 TO CustomerNameLength
+           PERFORM TrimTrailingSpace
+               UNTIL CustomerNameLength = 0
+               OR CustomerNameInput(CustomerNameLength:1) NOT = SPACE.
+
+       TrimTrailingSpace.
+           SUBTRACT 1 FROM CustomerNameLength.
+
+       ValidateTaxRate.
+           IF TaxRateInput < MinTaxRate OR TaxRateInput > MaxTaxRate
+               MOVE "Y" TO CustomerRejectedFlag
+           END-IF.
+
+       WriteCustomerMaster.
+           MOVE CustomerId OF CustomerInputRec
+                   TO CustomerId OF CustomerRec
+           MOVE CustomerNameInput TO CustomerName
+           MOVE TaxRateInput TO TaxRate
+           WRITE CustomerRec.
+
+       LogRejectedCustomer.
+           STRING CustomerId OF CustomerInputRec
+                   " REJECTED - name or tax rate out of range - "
+                   "name=" CustomerNameInput " taxrate=" TaxRateInput
+                   DELIMITED BY SIZE INTO CustomerExceptionLine
+           WRITE CustomerExceptionLine.
+
+       ReadNextCustomerInput.
+           READ CustomerInputFile
+               AT END MOVE "10" TO CustomerInputFileStatus
+           END-READ.
