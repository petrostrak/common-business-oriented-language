@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YearEndArchive.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Year-end history/archive run. Takes a full snapshot of the
+      *>   student master and the membership fee totals, tags every
+      *>   snapshot record with the archive year, and appends it to a
+      *>   cumulative history file rather than overwriting last year's
+      *>   snapshot, so year-over-year comparisons do not depend on
+      *>   anyone having kept a separate backup copy of the masters.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS StudentId OF StudentRec
+               FILE STATUS IS StudentMasterStatus.
+           SELECT StudentHistoryFile ASSIGN TO "STUDHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS StudentHistoryStatus.
+           SELECT MemberFeeFile ASSIGN TO "MEMBFEE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MemberFeeStatus.
+           SELECT FeeHistoryFile ASSIGN TO "FEEHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FeeHistoryStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+       COPY STUDREC.
+       FD StudentHistoryFile.
+       COPY STUDHIST.
+       FD MemberFeeFile.
+       COPY MEMFEE.
+       FD FeeHistoryFile.
+       COPY FEEHIST.
+       WORKING-STORAGE SECTION.
+       01 StudentMasterStatus PIC XX VALUE "00".
+           88 StudentMasterAtEnd VALUE "10".
+       01 StudentHistoryStatus PIC XX VALUE "00".
+       01 MemberFeeStatus PIC XX VALUE "00".
+           88 MemberFeeAtEnd VALUE "10".
+       01 FeeHistoryStatus PIC XX VALUE "00".
+       COPY STDDATE.
+       01 ArchiveYearAlpha PIC X(4).
+       01 ArchiveYear PIC 9(4).
+       01 StudentsArchived PIC 9(7) COMP VALUE ZERO.
+       01 FeesArchived PIC 9(7) COMP VALUE ZERO.
+       01 StudentProgramNameLiteral PIC X(20)
+               VALUE "YearEndArchive-STU".
+       01 FeeProgramNameLiteral PIC X(20)
+               VALUE "YearEndArchive-FEE".
+       01 StudentsArchivedForReport PIC 9(7).
+       01 StudentsWrittenForReport PIC 9(7).
+       01 FeesArchivedForReport PIC 9(7).
+       01 FeesWrittenForReport PIC 9(7).
+       01 ZeroRejectedForReport PIC 9(7) VALUE ZERO.
+       01 ZeroBalancingTotal PIC 9(9)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM DeriveArchiveYear
+           OPEN INPUT StudentMasterFile
+           OPEN EXTEND StudentHistoryFile
+           IF StudentHistoryStatus = "35"
+               OPEN OUTPUT StudentHistoryFile
+           END-IF
+           PERFORM ArchiveStudentMaster
+           CLOSE StudentMasterFile
+           CLOSE StudentHistoryFile
+           OPEN INPUT MemberFeeFile
+           OPEN EXTEND FeeHistoryFile
+           IF FeeHistoryStatus = "35"
+               OPEN OUTPUT FeeHistoryFile
+           END-IF
+           PERFORM ArchiveFeeTotals
+           CLOSE MemberFeeFile
+           CLOSE FeeHistoryFile
+           MOVE StudentsArchived TO StudentsArchivedForReport
+           MOVE StudentsArchived TO StudentsWrittenForReport
+           MOVE FeesArchived TO FeesArchivedForReport
+           MOVE FeesArchived TO FeesWrittenForReport
+           CALL "RunControlReport" USING StudentProgramNameLiteral
+                   StudentsArchivedForReport StudentsWrittenForReport
+                   ZeroRejectedForReport ZeroBalancingTotal
+           END-CALL
+           CALL "RunControlReport" USING FeeProgramNameLiteral
+                   FeesArchivedForReport FeesWrittenForReport
+                   ZeroRejectedForReport ZeroBalancingTotal
+           END-CALL
+           STOP RUN.
+
+      *>   DeriveArchiveYear tags every snapshot record with the
+      *>   calendar year the archive run was taken in, the same
+      *>   ref-mod-to-buffer-then-numeric idiom used elsewhere in the
+      *>   suite to pull a year out of a YYYYMMDD field.
+       DeriveArchiveYear.
+           ACCEPT TodayYYYYMMDD FROM DATE YYYYMMDD
+           MOVE TodayYYYYMMDD(1:4) TO ArchiveYearAlpha
+           MOVE ArchiveYearAlpha TO ArchiveYear.
+
+       ArchiveStudentMaster.
+           PERFORM ReadNextStudent
+           PERFORM WriteStudentHistory UNTIL StudentMasterAtEnd.
+
+       WriteStudentHistory.
+           MOVE ArchiveYear TO StuHistArchiveYear
+           MOVE StudentId OF StudentRec TO StuHistStudentId
+           MOVE Forename TO StuHistForename
+           MOVE Surname TO StuHistSurname
+           MOVE YOB TO StuHistYOB
+           MOVE MOB TO StuHistMOB
+           MOVE DOB TO StuHistDOB
+           MOVE CourseID OF StudentRec TO StuHistCourseID
+           MOVE GPA TO StuHistGPA
+           WRITE StudentHistoryRec
+           ADD 1 TO StudentsArchived
+           PERFORM ReadNextStudent.
+
+       ReadNextStudent.
+           READ StudentMasterFile NEXT RECORD
+               AT END MOVE "10" TO StudentMasterStatus
+           END-READ.
+
+       ArchiveFeeTotals.
+           PERFORM ReadNextFee
+           PERFORM WriteFeeHistory UNTIL MemberFeeAtEnd.
+
+       WriteFeeHistory.
+           MOVE ArchiveYear TO FeeHistArchiveYear
+           MOVE FeeMemberId TO FeeHistMemberId
+           MOVE FeeRegion TO FeeHistRegion
+           MOVE FeeBillMonth TO FeeHistBillMonth
+           MOVE FeeBillYear TO FeeHistBillYear
+           MOVE FeeTotalFees TO FeeHistTotalFees
+           WRITE FeeHistoryRec
+           ADD 1 TO FeesArchived
+           PERFORM ReadNextFee.
+
+       ReadNextFee.
+           READ MemberFeeFile
+               AT END MOVE "10" TO MemberFeeStatus
+           END-READ.
