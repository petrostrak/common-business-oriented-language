@@ -0,0 +1,66 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorMaintenance.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Loads or updates OPERSEC from a maintenance transaction feed
+      *>   so OperatorSignOn has something to find an operator against.
+      *>   An existing OperatorId is rewritten with the new name and
+      *>   entitlements rather than rejected, so the security office
+      *>   can resubmit a correction without a separate change
+      *>   transaction type.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OperatorTranFile ASSIGN TO "OPERTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OperatorTranStatus.
+           SELECT OperatorSecurityFile ASSIGN TO "OPERSEC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OperatorId OF OperatorSecurityRec
+               FILE STATUS IS OperatorSecurityStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OperatorTranFile.
+       COPY OPERTRAN.
+       FD OperatorSecurityFile.
+       COPY OPERSEC.
+       WORKING-STORAGE SECTION.
+       01 OperatorTranStatus PIC XX VALUE "00".
+           88 OperatorTranAtEnd VALUE "10".
+       01 OperatorSecurityStatus PIC XX VALUE "00".
+       01 OperatorsLoaded PIC 9(5) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT OperatorTranFile
+           OPEN I-O OperatorSecurityFile
+           IF OperatorSecurityStatus = "35"
+               OPEN OUTPUT OperatorSecurityFile
+           END-IF
+           PERFORM ReadNextOperatorTran
+           PERFORM LoadOneOperator UNTIL OperatorTranAtEnd
+           CLOSE OperatorTranFile
+           CLOSE OperatorSecurityFile
+           DISPLAY "OperatorMaintenance - operators loaded = "
+                   OperatorsLoaded
+           STOP RUN.
+
+      *>   LoadOneOperator upserts one OPERSEC row: a new OperatorId is
+      *>   written, an existing one is rewritten with this
+      *>   transaction's values.
+       LoadOneOperator.
+           MOVE OpTranOperatorId TO OperatorId OF OperatorSecurityRec
+           MOVE OpTranOperatorName TO OperatorName
+           MOVE OpTranEntitledStudentUpdate TO EntitledStudentUpdate
+           MOVE OpTranEntitledFeeBilling TO EntitledFeeBilling
+           WRITE OperatorSecurityRec
+               INVALID KEY
+                   REWRITE OperatorSecurityRec
+           END-WRITE
+           ADD 1 TO OperatorsLoaded
+           PERFORM ReadNextOperatorTran.
+
+       ReadNextOperatorTran.
+           READ OperatorTranFile
+               AT END MOVE "10" TO OperatorTranStatus
+           END-READ.
