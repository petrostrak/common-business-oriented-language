@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. JobBanner.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Standard job-start/job-end banner. Any nightly batch program
+      *>   CALLs this at the start and end of its run instead of
+      *>   printing its own ad hoc header; the run date, shift
+      *>   identifier and expected record count come from the shared
+      *>   JOBPARM control file rather than being hardcoded into every
+      *>   program that wants to print them.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JobParmFile ASSIGN TO "JOBPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JobParmFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD JobParmFile.
+       COPY JOBPARM.
+       WORKING-STORAGE SECTION.
+       01 JobParmFileStatus PIC XX VALUE "00".
+       COPY STDDATE.
+       LINKAGE SECTION.
+       01 CallerProgramName PIC X(20).
+       01 BannerType PIC X(5).
+           88 BannerStart VALUE "START".
+           88 BannerEnd VALUE "END  ".
+       PROCEDURE DIVISION USING CallerProgramName BannerType.
+       Begin.
+           ACCEPT TodayYYYYMMDD FROM DATE YYYYMMDD
+           PERFORM ReadJobParm
+           EVALUATE TRUE
+               WHEN BannerStart
+                   PERFORM DisplayStartBanner
+               WHEN BannerEnd
+                   PERFORM DisplayEndBanner
+               WHEN OTHER
+                   DISPLAY "JobBanner called with unrecognized "
+                           "banner type for " CallerProgramName
+           END-EVALUATE
+           GOBACK.
+
+       ReadJobParm.
+           OPEN INPUT JobParmFile
+           READ JobParmFile
+               AT END
+                   MOVE ZERO TO ParmRunDate
+                   MOVE "1" TO ParmShiftId
+                   MOVE ZERO TO ParmExpectedRecordCount
+           END-READ
+           CLOSE JobParmFile.
+
+       DisplayStartBanner.
+           DISPLAY "==============================================="
+           DISPLAY "JOB START  - " CallerProgramName
+           DISPLAY "Processing date - " TodayYYYYMMDD
+           DISPLAY "Run date        - " ParmRunDate
+           DISPLAY "Shift           - " ParmShiftId
+           DISPLAY "Expected        - " ParmExpectedRecordCount
+                   " records"
+           DISPLAY "===============================================".
+
+       DisplayEndBanner.
+           DISPLAY "==============================================="
+           DISPLAY "JOB END    - " CallerProgramName
+           DISPLAY "Processing date - " TodayYYYYMMDD
+           DISPLAY "===============================================".
