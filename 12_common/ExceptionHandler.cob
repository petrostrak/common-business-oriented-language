@@ -0,0 +1,73 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ExceptionHandler.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Unified exception/message subsystem. Any program in the
+      *>   suite that detects a condition worth recording CALLs this
+      *>   with a numbered message, a severity code and free text; it
+      *>   logs one consistent line to EXCPLOG and hands back a
+      *>   standard return code for the severity, instead of every
+      *>   program inventing its own message numbering and its own
+      *>   warning/error/abend return-code convention. OverflowCheck
+      *>   and TruncationCheck keep their own detailed logs for their
+      *>   specific conditions and additionally CALL this for the
+      *>   suite-wide message trail.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ExceptionLogFile ASSIGN TO "EXCPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ExceptionLogFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ExceptionLogFile.
+       COPY EXCPLOG.
+       WORKING-STORAGE SECTION.
+       01 ExceptionLogFileStatus PIC XX VALUE "00".
+       LINKAGE SECTION.
+       01 CallerProgramName PIC X(20).
+       01 ExceptionNumber PIC 9(4).
+       01 ExceptionSeverity PIC X.
+           88 SeverityWarning VALUE "W".
+           88 SeverityError VALUE "E".
+           88 SeveritySevere VALUE "S".
+       01 ExceptionText PIC X(60).
+       01 ExceptionReturnCode PIC 9(4).
+       PROCEDURE DIVISION USING CallerProgramName ExceptionNumber
+               ExceptionSeverity ExceptionText ExceptionReturnCode.
+       Begin.
+           PERFORM SetReturnCodeBySeverity
+           PERFORM LogException
+           GOBACK.
+
+      *>   Standard return-code-by-severity table: a warning lets the
+      *>   caller carry on, an error flags the step without stopping
+      *>   it outright, and a severe condition is meant to drive the
+      *>   caller's own STOP RUN / abend path.
+       SetReturnCodeBySeverity.
+           EVALUATE TRUE
+               WHEN SeverityWarning
+                   MOVE 0004 TO ExceptionReturnCode
+               WHEN SeverityError
+                   MOVE 0008 TO ExceptionReturnCode
+               WHEN SeveritySevere
+                   MOVE 0016 TO ExceptionReturnCode
+               WHEN OTHER
+                   MOVE 0008 TO ExceptionReturnCode
+           END-EVALUATE.
+
+      *>   The log is appended to across a run and across programs, so
+      *>   open EXTEND and fall back to OUTPUT the first time the file
+      *>   does not yet exist.
+       LogException.
+           OPEN EXTEND ExceptionLogFile
+           IF ExceptionLogFileStatus = "35"
+               OPEN OUTPUT ExceptionLogFile
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO ExcLogTimestamp
+           MOVE CallerProgramName TO ExcLogCallerProgram
+           MOVE ExceptionNumber TO ExcLogNumber
+           MOVE ExceptionSeverity TO ExcLogSeverity
+           MOVE ExceptionText TO ExcLogText
+           WRITE ExceptionLogRec
+           CLOSE ExceptionLogFile.
