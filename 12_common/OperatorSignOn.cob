@@ -0,0 +1,125 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OperatorSignOn.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Per-program access control. A sensitive program CALLs this
+      *>   before it does anything else with the operator id it is
+      *>   running under and a code identifying itself; this looks the
+      *>   operator up on OPERSEC and hands back whether that operator
+      *>   is entitled to run that particular function, instead of
+      *>   every sensitive program rolling its own entitlement check.
+      *>   Every sign-on, granted or denied, is appended to SIGNLOG so
+      *>   there is a record of which operator ran which job even on
+      *>   the ordinary path where access was fine.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OperatorSecurityFile ASSIGN TO "OPERSEC"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS OperatorId OF OperatorSecurityRec
+               FILE STATUS IS OperatorSecurityStatus.
+           SELECT SignOnLogFile ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SignOnLogFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OperatorSecurityFile.
+       COPY OPERSEC.
+       FD SignOnLogFile.
+       01 SignOnLogLine PIC X(70).
+       WORKING-STORAGE SECTION.
+       01 OperatorSecurityStatus PIC XX VALUE "00".
+       01 SignOnLogFileStatus PIC XX VALUE "00".
+       01 ExceptionNumber PIC 9(4) VALUE 4001.
+       01 ExceptionSeverity PIC X VALUE "E".
+       01 ExceptionText PIC X(60).
+       01 ExceptionReturnCode PIC 9(4).
+       LINKAGE SECTION.
+       01 CallerProgramName PIC X(20).
+       01 OperatorIdIn PIC X(8).
+       01 SensitiveFunctionCode PIC X(8).
+           88 FunctionIsStudentUpdate VALUE "STUDUPD ".
+           88 FunctionIsFeeBilling VALUE "FEEBILL ".
+       01 AccessGranted PIC X.
+           88 AccessIsGranted VALUE "Y".
+       01 SignOnReturnCode PIC 9(4).
+       PROCEDURE DIVISION USING CallerProgramName OperatorIdIn
+               SensitiveFunctionCode AccessGranted SignOnReturnCode.
+       Begin.
+           MOVE "N" TO AccessGranted
+           MOVE ZERO TO SignOnReturnCode
+           OPEN INPUT OperatorSecurityFile
+           IF OperatorSecurityStatus = "35"
+               MOVE 20 TO SignOnReturnCode
+               PERFORM LogAccessDenied
+           ELSE
+               MOVE OperatorIdIn TO OperatorId OF OperatorSecurityRec
+               READ OperatorSecurityFile
+                   INVALID KEY
+                       MOVE 12 TO SignOnReturnCode
+                       PERFORM LogAccessDenied
+                   NOT INVALID KEY
+                       PERFORM CheckEntitlement
+               END-READ
+               CLOSE OperatorSecurityFile
+           END-IF
+           PERFORM LogSignOnAttempt
+           GOBACK.
+
+      *>   LogSignOnAttempt appends one line to SIGNLOG for every
+      *>   sign-on CALL, granted or denied, so there is a record of
+      *>   which operator ran which job and not just a trail of the
+      *>   ones that were turned away.
+       LogSignOnAttempt.
+           OPEN EXTEND SignOnLogFile
+           IF SignOnLogFileStatus = "35"
+               OPEN OUTPUT SignOnLogFile
+           END-IF
+           IF AccessIsGranted
+               STRING CallerProgramName " - operator " OperatorIdIn
+                       " GRANTED function " SensitiveFunctionCode
+                       DELIMITED BY SIZE INTO SignOnLogLine
+           ELSE
+               STRING CallerProgramName " - operator " OperatorIdIn
+                       " DENIED function " SensitiveFunctionCode
+                       DELIMITED BY SIZE INTO SignOnLogLine
+           END-IF
+           WRITE SignOnLogLine
+           CLOSE SignOnLogFile.
+
+      *>   CheckEntitlement dispatches on which sensitive function the
+      *>   caller is asking about; unrecognized codes are denied by
+      *>   default rather than let through.
+       CheckEntitlement.
+           EVALUATE TRUE
+               WHEN FunctionIsStudentUpdate
+                   IF CanUpdateStudents
+                       MOVE "Y" TO AccessGranted
+                   ELSE
+                       MOVE 8 TO SignOnReturnCode
+                       PERFORM LogAccessDenied
+                   END-IF
+               WHEN FunctionIsFeeBilling
+                   IF CanBillFees
+                       MOVE "Y" TO AccessGranted
+                   ELSE
+                       MOVE 8 TO SignOnReturnCode
+                       PERFORM LogAccessDenied
+                   END-IF
+               WHEN OTHER
+                   MOVE 16 TO SignOnReturnCode
+                   PERFORM LogAccessDenied
+           END-EVALUATE.
+
+      *>   Every denial is fed into the suite-wide exception log so
+      *>   security exceptions show up in the same message trail as
+      *>   every other program's exceptions.
+       LogAccessDenied.
+           STRING "Access denied for operator " OperatorIdIn
+                   " - function " SensitiveFunctionCode
+                   DELIMITED BY SIZE INTO ExceptionText
+           CALL "ExceptionHandler" USING CallerProgramName
+                   ExceptionNumber ExceptionSeverity ExceptionText
+                   ExceptionReturnCode
+           END-CALL.
