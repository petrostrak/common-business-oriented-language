@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RunControlReport.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Standard end-of-run control report. Any batch program CALLs
+      *>   this once, just before STOP RUN, with how many records it
+      *>   read, wrote and rejected plus whatever monetary total it is
+      *>   balancing (fees billed, cash applied, and so on); it prints
+      *>   the same boxed report and appends the same log line for
+      *>   every program instead of each one rolling its own end-of-job
+      *>   DISPLAY summary.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RunControlFile ASSIGN TO "RUNCTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RunControlFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD RunControlFile.
+       COPY RUNCTL.
+       WORKING-STORAGE SECTION.
+       01 RunControlFileStatus PIC XX VALUE "00".
+       LINKAGE SECTION.
+       01 CallerProgramName PIC X(20).
+       01 RecordsReadCount PIC 9(7).
+       01 RecordsWrittenCount PIC 9(7).
+       01 RecordsRejectedCount PIC 9(7).
+       01 BalancingTotal PIC 9(9)V99.
+       PROCEDURE DIVISION USING CallerProgramName RecordsReadCount
+               RecordsWrittenCount RecordsRejectedCount BalancingTotal.
+       Begin.
+           PERFORM DisplayRunControlReport
+           PERFORM LogRunControl
+           GOBACK.
+
+       DisplayRunControlReport.
+           DISPLAY "==============================================="
+           DISPLAY "RUN CONTROL REPORT - " CallerProgramName
+           DISPLAY "Records read      = " RecordsReadCount
+           DISPLAY "Records written   = " RecordsWrittenCount
+           DISPLAY "Records rejected  = " RecordsRejectedCount
+           DISPLAY "Balancing total   = " BalancingTotal
+           IF RecordsReadCount =
+                   RecordsWrittenCount + RecordsRejectedCount
+               DISPLAY "Counts balance"
+           ELSE
+               DISPLAY "*** COUNTS OUT OF BALANCE ***"
+           END-IF
+           DISPLAY "===============================================".
+
+      *>   The log is appended to across a run and across programs, so
+      *>   open EXTEND and fall back to OUTPUT the first time the file
+      *>   does not yet exist.
+       LogRunControl.
+           OPEN EXTEND RunControlFile
+           IF RunControlFileStatus = "35"
+               OPEN OUTPUT RunControlFile
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO RclTimestamp
+           MOVE CallerProgramName TO RclProgramName
+           MOVE RecordsReadCount TO RclRecordsRead
+           MOVE RecordsWrittenCount TO RclRecordsWritten
+           MOVE RecordsRejectedCount TO RclRecordsRejected
+           MOVE BalancingTotal TO RclBalancingTotal
+           WRITE RunControlLogRec
+           CLOSE RunControlFile.
