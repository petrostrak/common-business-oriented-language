@@ -0,0 +1,70 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TruncationCheck.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Reusable data-loss detection subroutine. Any program doing
+      *>   a MOVE where the receiving field might be narrower than the
+      *>   sending field's populated length CALLs this first with both
+      *>   lengths; it logs a truncation warning with the full source
+      *>   value when the move would drop trailing characters, instead
+      *>   of every program discovering the clipped value the hard way
+      *>   when a customer complains.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TruncationLogFile ASSIGN TO "TRUNCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TruncationLogFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD TruncationLogFile.
+       01 TruncationLogLine PIC X(120).
+       WORKING-STORAGE SECTION.
+       01 TruncationLogFileStatus PIC XX VALUE "00".
+       01 ExceptionNumber PIC 9(4) VALUE 2001.
+       01 ExceptionSeverity PIC X VALUE "W".
+       01 ExceptionText PIC X(60).
+       01 ExceptionReturnCode PIC 9(4).
+       LINKAGE SECTION.
+       01 CallerProgramName PIC X(20).
+       01 FieldDescription PIC X(20).
+       01 SourceValue PIC X(80).
+       01 SourceLength PIC 9(4).
+       01 DestLength PIC 9(4).
+       01 TruncationFlag PIC X.
+           88 TruncationDetected VALUE "Y".
+       PROCEDURE DIVISION USING CallerProgramName FieldDescription
+               SourceValue SourceLength DestLength TruncationFlag.
+       Begin.
+           IF SourceLength > DestLength
+               MOVE "Y" TO TruncationFlag
+               PERFORM LogTruncation
+               PERFORM LogToExceptionSubsystem
+           ELSE
+               MOVE "N" TO TruncationFlag
+           END-IF
+           GOBACK.
+
+       LogTruncation.
+           OPEN EXTEND TruncationLogFile
+           IF TruncationLogFileStatus = "35"
+               OPEN OUTPUT TruncationLogFile
+           END-IF
+           STRING CallerProgramName " - " FieldDescription
+                   " - source " SourceLength " chars into dest "
+                   DestLength " chars - value: " SourceValue
+                   DELIMITED BY SIZE INTO TruncationLogLine
+           WRITE TruncationLogLine
+           CLOSE TruncationLogFile.
+
+      *>   Also feed the suite-wide exception log so truncation
+      *>   warnings show up in the same message trail as every other
+      *>   program's exceptions, numbered and severity-coded
+      *>   consistently.
+       LogToExceptionSubsystem.
+           STRING FieldDescription " - value truncated on move"
+                   DELIMITED BY SIZE INTO ExceptionText
+           CALL "ExceptionHandler" USING CallerProgramName
+                   ExceptionNumber ExceptionSeverity ExceptionText
+                   ExceptionReturnCode
+           END-CALL.
