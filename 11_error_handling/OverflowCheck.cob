@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OverflowCheck.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Reusable overflow-checking subroutine. Only the COMPUTE
+      *>   itself can detect its own ON SIZE ERROR condition, so this
+      *>   subroutine is meant to be CALLed from inside that clause -
+      *>   it is what makes every caller log the same way and hand
+      *>   back the same return code instead of each arithmetic-heavy
+      *>   program (fee calculations, shop-floor tallies, and so on)
+      *>   reinventing its own ad hoc DISPLAY alert.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OverflowLogFile ASSIGN TO "OVERFLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OverflowLogFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD OverflowLogFile.
+       01 OverflowLogLine PIC X(70).
+       WORKING-STORAGE SECTION.
+       01 OverflowLogFileStatus PIC XX VALUE "00".
+       01 ExceptionNumber PIC 9(4) VALUE 1001.
+       01 ExceptionSeverity PIC X VALUE "S".
+       01 ExceptionText PIC X(60).
+       01 ExceptionReturnCode PIC 9(4).
+       LINKAGE SECTION.
+       01 CallerProgramName PIC X(20).
+       01 OperationDescription PIC X(30).
+       01 OverflowReturnCode PIC 9(4).
+       PROCEDURE DIVISION USING CallerProgramName OperationDescription
+               OverflowReturnCode.
+       Begin.
+           MOVE 16 TO OverflowReturnCode
+           PERFORM LogOverflow
+           PERFORM LogToExceptionSubsystem
+           GOBACK.
+
+      *>   The log is appended to across a run and across programs, so
+      *>   open EXTEND and fall back to OUTPUT the first time the file
+      *>   does not yet exist.
+       LogOverflow.
+           OPEN EXTEND OverflowLogFile
+           IF OverflowLogFileStatus = "35"
+               OPEN OUTPUT OverflowLogFile
+           END-IF
+           STRING CallerProgramName " - " OperationDescription
+                   " - arithmetic overflow"
+                   DELIMITED BY SIZE INTO OverflowLogLine
+           WRITE OverflowLogLine
+           CLOSE OverflowLogFile.
+
+      *>   Also feed the suite-wide exception log so overflows show up
+      *>   in the same message trail as every other program's
+      *>   exceptions, numbered and severity-coded consistently.
+       LogToExceptionSubsystem.
+           STRING OperationDescription " - arithmetic overflow"
+                   DELIMITED BY SIZE INTO ExceptionText
+           CALL "ExceptionHandler" USING CallerProgramName
+                   ExceptionNumber ExceptionSeverity ExceptionText
+                   ExceptionReturnCode
+           END-CALL.
