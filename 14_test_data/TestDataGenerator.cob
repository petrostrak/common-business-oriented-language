@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TestDataGenerator.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Synthetic test-data generator for the growing file suite.
+      *>   Cycles small literal tables of names, course IDs, regions
+      *>   and makes (the same REDEFINES lookup-table idiom used
+      *>   throughout the suite) through GenerateCount iterations to
+      *>   build a student enrollment transaction file, a membership
+      *>   transaction file and a seeded fleet master, all without a
+      *>   tester hand-typing fixture records every time a new program
+      *>   needs sample data. Deliberately cycles rather than draws
+      *>   from FUNCTION RANDOM, so a re-run produces the identical
+      *>   file for regression comparison.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentTranFile ASSIGN TO "STUDTRNF"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MembershipTranFile ASSIGN TO "MEMBTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FleetFile ASSIGN TO "FLEETMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RegistrationNumber OF FleetRec
+               FILE STATUS IS FleetFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentTranFile.
+       COPY STUDTRAN.
+       FD MembershipTranFile.
+       COPY MEMBREC.
+       FD FleetFile.
+       COPY FLEETREC.
+       WORKING-STORAGE SECTION.
+       01 FleetFileStatus PIC XX VALUE "00".
+       01 GenerateCount PIC 9(3) VALUE 20.
+       01 GenIdx PIC 9(3) VALUE ZERO.
+       01 CycleRemainder PIC 9 VALUE ZERO.
+       01 CycleSubscript PIC 9 VALUE ZERO.
+       01 RegSeq PIC 9(3) VALUE ZERO.
+
+      *>   Forename/surname pools, cycled four at a time.
+       01 ForenameValues.
+           02 FILLER PIC X(9) VALUE "Maria    ".
+           02 FILLER PIC X(9) VALUE "Nikos    ".
+           02 FILLER PIC X(9) VALUE "Eleni    ".
+           02 FILLER PIC X(9) VALUE "Yannis   ".
+       01 ForenameTable REDEFINES ForenameValues.
+           02 ForenameEntry PIC X(9) OCCURS 4 TIMES.
+       01 SurnameValues.
+           02 FILLER PIC X(12) VALUE "Papadopoulos".
+           02 FILLER PIC X(12) VALUE "Ioannou     ".
+           02 FILLER PIC X(12) VALUE "Georgiou    ".
+           02 FILLER PIC X(12) VALUE "Dimitriou   ".
+       01 SurnameTable REDEFINES SurnameValues.
+           02 SurnameEntry PIC X(12) OCCURS 4 TIMES.
+       01 CourseIDValues.
+           02 FILLER PIC X(5) VALUE "CS101".
+           02 FILLER PIC X(5) VALUE "MA201".
+           02 FILLER PIC X(5) VALUE "PH150".
+       01 CourseIDTable REDEFINES CourseIDValues.
+           02 CourseIDEntry PIC X(5) OCCURS 3 TIMES.
+       01 TranCodeValues PIC X(3) VALUE "ACD".
+       01 TranCodeTable REDEFINES TranCodeValues.
+           02 TranCodeEntry PIC X OCCURS 3 TIMES.
+       01 MemberTypeValues PIC X(4) VALUE "SFTR".
+       01 MemberTypeTable REDEFINES MemberTypeValues.
+           02 MemberTypeEntry PIC X OCCURS 4 TIMES.
+       01 RegionValues.
+           02 FILLER PIC X(4) VALUE "ATHN".
+           02 FILLER PIC X(4) VALUE "PATR".
+           02 FILLER PIC X(4) VALUE "THES".
+           02 FILLER PIC X(4) VALUE "OTHR".
+       01 RegionTable REDEFINES RegionValues.
+           02 RegionEntry PIC X(4) OCCURS 4 TIMES.
+       01 MakeOfCarValues.
+           02 FILLER PIC X(10) VALUE "vw        ".
+           02 FILLER PIC X(10) VALUE "toyota    ".
+           02 FILLER PIC X(10) VALUE "ford      ".
+           02 FILLER PIC X(10) VALUE "bmw       ".
+       01 MakeOfCarTable REDEFINES MakeOfCarValues.
+           02 MakeOfCarEntry PIC X(10) OCCURS 4 TIMES.
+       01 ManufacturerGroupValues.
+           02 FILLER PIC X(10) VALUE "VW GROUP  ".
+           02 FILLER PIC X(10) VALUE "OTHER     ".
+           02 FILLER PIC X(10) VALUE "OTHER     ".
+           02 FILLER PIC X(10) VALUE "GERMAN    ".
+       01 ManufacturerGroupTable REDEFINES ManufacturerGroupValues.
+           02 ManufacturerGroupEntry PIC X(10) OCCURS 4 TIMES.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN OUTPUT StudentTranFile
+           PERFORM GenerateStudentTransactions
+           CLOSE StudentTranFile
+           OPEN OUTPUT MembershipTranFile
+           PERFORM GenerateMembershipTransactions
+           CLOSE MembershipTranFile
+           OPEN OUTPUT FleetFile
+           PERFORM GenerateFleetSeed
+           CLOSE FleetFile
+           DISPLAY "TestDataGenerator produced " GenerateCount
+                   " records in each of STUDTRNF, MEMBTRAN and FLEETMS"
+           STOP RUN.
+
+      *>   GenerateStudentTransactions builds a run of add transactions
+      *>   only, StudentId 9000001 upward, so the generated batch never
+      *>   collides with real enrolment data and can be fed straight
+      *>   into StudentEnrollUpdate for a test run.
+       GenerateStudentTransactions.
+           MOVE ZERO TO GenIdx
+           PERFORM WriteOneStudentTran
+               VARYING GenIdx FROM 1 BY 1 UNTIL GenIdx > GenerateCount.
+
+       WriteOneStudentTran.
+           DIVIDE GenIdx BY 4 GIVING CycleSubscript
+               REMAINDER CycleRemainder
+           ADD 1 TO CycleRemainder GIVING CycleSubscript
+           MOVE "A" TO TranCode
+           COMPUTE TranStudentId = 9000000 + GenIdx
+           MOVE ForenameEntry(CycleSubscript) TO TranForename
+           MOVE SurnameEntry(CycleSubscript) TO TranSurname
+           COMPUTE TranYOB = 1995 + CycleSubscript
+           MOVE CycleSubscript TO TranMOB
+           COMPUTE TranDOB = CycleSubscript + 10
+           DIVIDE GenIdx BY 3 GIVING CycleSubscript
+               REMAINDER CycleRemainder
+           ADD 1 TO CycleRemainder GIVING CycleSubscript
+           MOVE CourseIDEntry(CycleSubscript) TO TranCourseID
+           COMPUTE TranGPA = 2 + (CycleSubscript * 0.3)
+           MOVE "BATCH01" TO TranOperatorId
+           WRITE StudentTran.
+
+      *>   GenerateMembershipTransactions cycles membership type and
+      *>   region so every fee-schedule and region roll-up branch gets
+      *>   exercised by at least one generated record.
+       GenerateMembershipTransactions.
+           MOVE ZERO TO GenIdx
+           PERFORM WriteOneMembershipTran
+               VARYING GenIdx FROM 1 BY 1 UNTIL GenIdx > GenerateCount.
+
+       WriteOneMembershipTran.
+           COMPUTE MemberId = 800000 + GenIdx
+           DIVIDE GenIdx BY 4 GIVING CycleSubscript
+               REMAINDER CycleRemainder
+           ADD 1 TO CycleRemainder GIVING CycleSubscript
+           MOVE MemberTypeEntry(CycleSubscript) TO MemberType
+           MOVE RegionEntry(CycleSubscript) TO Region
+           MOVE 06 TO BillMonth
+           MOVE 2026 TO BillYear
+           MOVE 30 TO DaysInPeriod
+           MOVE CycleSubscript TO JoinDay
+           MOVE ZERO TO CancelDay
+           WRITE MembershipTran.
+
+      *>   GenerateFleetSeed cycles the make/manufacturer-group pairs
+      *>   so the manufacturer roll-up, service schedule and
+      *>   depreciation programs each see every group at least once.
+       GenerateFleetSeed.
+           MOVE ZERO TO GenIdx
+           PERFORM WriteOneFleetRecord
+               VARYING GenIdx FROM 1 BY 1 UNTIL GenIdx > GenerateCount.
+
+       WriteOneFleetRecord.
+           DIVIDE GenIdx BY 4 GIVING CycleSubscript
+               REMAINDER CycleRemainder
+           ADD 1 TO CycleRemainder GIVING CycleSubscript
+           MOVE GenIdx TO RegSeq
+           STRING "TST" RegSeq DELIMITED BY SIZE
+                   INTO RegistrationNumber
+           MOVE MakeOfCarEntry(CycleSubscript) TO MakeOfCar
+           MOVE ManufacturerGroupEntry(CycleSubscript)
+               TO ManufacturerGroup
+           COMPUTE Mileage = 5000 + (GenIdx * 1500)
+           MOVE 20250101 TO LastServiceDate
+           MOVE ZERO TO NextServiceDue
+           COMPUTE PurchasePrice = 12000 + (GenIdx * 250)
+           MOVE 20220601 TO PurchaseDate
+           MOVE "B" TO InsuranceBand
+           WRITE FleetRec.
