@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BirthdayReport.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Scans the student master for everyone whose MOB matches the
+      *>   current processing month and lists them sorted by day, so
+      *>   membership services can send birthday mailings without
+      *>   pulling the list by hand. Reads STUDMAST directly rather
+      *>   than a separate birth-date extract, since STUDMAST is the
+      *>   only file any program ever populates with a date of birth.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS StudentId OF StudentRec
+               FILE STATUS IS StudentMasterStatus.
+           SELECT BirthdayReportFile ASSIGN TO "BDAYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+       COPY STUDREC.
+       FD BirthdayReportFile.
+       01 BirthdayReportLine PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 StudentMasterStatus PIC XX VALUE "00".
+           88 StudentMasterAtEnd VALUE "10".
+       COPY STDDATE.
+       01 TodayMonth PIC 99 VALUE ZERO.
+
+       01 MatchCount PIC 9(4) VALUE ZERO.
+       01 MatchTableMax PIC 9(4) VALUE 500.
+       01 MatchTable.
+           02 MatchEntry OCCURS 500 TIMES.
+               03 MatchStudentId PIC 9(7).
+               03 MatchStudentName PIC X(21).
+               03 MatchDay PIC 99.
+
+       01 SortOuterIdx PIC 9(4) VALUE ZERO.
+       01 SortInnerIdx PIC 9(4) VALUE ZERO.
+       01 SwapStudentId PIC 9(7).
+       01 SwapStudentName PIC X(21).
+       01 SwapDay PIC 99.
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT TodayYYYYMMDD FROM DATE YYYYMMDD
+           MOVE TodayYYYYMMDD(5:2) TO TodayMonth
+           OPEN INPUT StudentMasterFile
+           OPEN OUTPUT BirthdayReportFile
+           PERFORM ReadNextStudentRec
+           PERFORM CollectMatch UNTIL StudentMasterAtEnd
+           PERFORM SortMatchesByDay
+           PERFORM WriteReportLine
+               VARYING SortOuterIdx FROM 1 BY 1
+               UNTIL SortOuterIdx > MatchCount
+           CLOSE StudentMasterFile
+           CLOSE BirthdayReportFile
+           STOP RUN.
+
+       CollectMatch.
+           IF MOB = TodayMonth AND MatchCount < MatchTableMax
+               ADD 1 TO MatchCount
+               MOVE StudentId OF StudentRec TO
+                       MatchStudentId(MatchCount)
+               STRING Forename " " Surname
+                       DELIMITED BY SIZE INTO
+                       MatchStudentName(MatchCount)
+               MOVE DOB TO MatchDay(MatchCount)
+           END-IF
+           PERFORM ReadNextStudentRec.
+
+      *>   Simple selection sort over the in-memory table - the file
+      *>   suite has no SORT verb usage elsewhere, and a month's worth
+      *>   of birthdays is a small enough table for this to be cheap.
+       SortMatchesByDay.
+           PERFORM SortOuterPass
+               VARYING SortOuterIdx FROM 1 BY 1
+               UNTIL SortOuterIdx >= MatchCount.
+
+       SortOuterPass.
+           PERFORM SortInnerPass
+               VARYING SortInnerIdx FROM SortOuterIdx BY 1
+               UNTIL SortInnerIdx > MatchCount.
+
+       SortInnerPass.
+           IF MatchDay(SortInnerIdx) < MatchDay(SortOuterIdx)
+               MOVE MatchStudentId(SortOuterIdx) TO SwapStudentId
+               MOVE MatchStudentName(SortOuterIdx) TO SwapStudentName
+               MOVE MatchDay(SortOuterIdx) TO SwapDay
+               MOVE MatchStudentId(SortInnerIdx)
+                   TO MatchStudentId(SortOuterIdx)
+               MOVE MatchStudentName(SortInnerIdx)
+                   TO MatchStudentName(SortOuterIdx)
+               MOVE MatchDay(SortInnerIdx) TO MatchDay(SortOuterIdx)
+               MOVE SwapStudentId TO MatchStudentId(SortInnerIdx)
+               MOVE SwapStudentName TO MatchStudentName(SortInnerIdx)
+               MOVE SwapDay TO MatchDay(SortInnerIdx)
+           END-IF.
+
+       WriteReportLine.
+           STRING MatchDay(SortOuterIdx) " "
+                   MatchStudentId(SortOuterIdx) " "
+                   MatchStudentName(SortOuterIdx)
+                   DELIMITED BY SIZE INTO BirthdayReportLine
+           WRITE BirthdayReportLine.
+
+       ReadNextStudentRec.
+           READ StudentMasterFile NEXT RECORD
+               AT END MOVE "10" TO StudentMasterStatus
+           END-READ.
