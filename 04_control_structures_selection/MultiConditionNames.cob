@@ -1,38 +1,100 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MultiConditionNames.
        AUTHOR. Petros Trakadas.
        DATE-WRITTEN. 4th June 2025.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 CityCode PIC 9 VALUE ZERO.
-           88 CityIsAthens VALUE 1.
-           88 CityIsPatra VALUE 2.
-           88 CityIsTrikala VALUE 3.
-           88 CityIsLarissa VALUE 4.
-           88 CityIsSaloniki VALUE 5.
-           88 CityIsKavala VALUE 6.
-
+      *>   2026-08-08  Replaced the hardcoded 88-level branch list with
+      *>   a lookup against the BRANCHMS reference file so a new office
+      *>   can be opened by adding a row instead of a recompile. Added
+      *>   a postal-code derivation path and an error report for
+      *>   unrecognized CityCode values.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BranchFile ASSIGN TO "BRANCHMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CityCode OF BranchRec
+               FILE STATUS IS BranchFileStatus.
+           SELECT ErrorReport ASSIGN TO "CITYERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD BranchFile.
+       COPY BRANCHREF.
+       FD ErrorReport.
+       01 ErrorLine.
+           02 ErrCityCode PIC 9.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ErrMessage PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 BranchFileStatus PIC XX VALUE "00".
+           88 BranchesAtEnd VALUE "10".
+       01 EnteredCityCode PIC 9 VALUE ZERO.
+       01 PostalCode PIC X(5) VALUE SPACES.
+       01 EntryMode PIC X VALUE "C".
+           88 EnterByCityCode VALUE "C".
+           88 EnterByPostalCode VALUE "P".
+       01 PostalMatchFound PIC X VALUE "N".
+           88 PostalMatched VALUE "Y".
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY "Enter a city code (1-6) - " WITH NO ADVANCING 
-           ACCEPT CityCode
-           IF CityIsAthens THEN
-               DISPLAY "Hey, we're in the capital."
-           END-IF 
-           IF CityIsPatra THEN
-               DISPLAY "Hey, we're in Patra."
-           END-IF 
-           IF CityIsTrikala THEN
-               DISPLAY "Hey, we're in Trikala."
-           END-IF 
-           IF CityIsLarissa THEN
-               DISPLAY "Hey, we're in Larissa."
-           END-IF 
-           IF CityIsSaloniki THEN
-               DISPLAY "Hey, we're in Saloniki."
-           END-IF 
-           IF CityIsKavala THEN
-               DISPLAY "Hey, we're in Kavala."
-           END-IF 
+           OPEN INPUT BranchFile
+           OPEN OUTPUT ErrorReport
+           DISPLAY "Enter by (C)ity code or (P)ostal code - "
+                   WITH NO ADVANCING
+           ACCEPT EntryMode
+           IF EnterByPostalCode
+               PERFORM DeriveCityCodeFromPostal
+           ELSE
+               DISPLAY "Enter a city code - " WITH NO ADVANCING
+               ACCEPT EnteredCityCode
+           END-IF
+           PERFORM LookupBranch
+           CLOSE BranchFile
+           CLOSE ErrorReport
            STOP RUN.
 
+      *>   DeriveCityCodeFromPostal lets counter staff key the postal
+      *>   code they can see on a member's address instead of
+      *>   memorizing our internal one-digit branch codes.
+      *>   DeriveCityCodeFromPostal scans BRANCHMS sequentially
+      *>   looking for a PostalPrefix match - a straight pass over
+      *>   whatever branches are on file, not a guess against a
+      *>   literal range of city codes.
+       DeriveCityCodeFromPostal.
+           DISPLAY "Enter a postal code - " WITH NO ADVANCING
+           ACCEPT PostalCode
+           MOVE ZERO TO EnteredCityCode
+           MOVE "N" TO PostalMatchFound
+           MOVE SPACES TO BranchFileStatus
+           PERFORM FindBranchByPostalPrefix
+               UNTIL BranchesAtEnd OR PostalMatched.
+
+       FindBranchByPostalPrefix.
+           READ BranchFile NEXT RECORD
+               AT END
+                   MOVE "10" TO BranchFileStatus
+               NOT AT END
+                   IF PostalPrefix = PostalCode(1:3)
+                       MOVE CityCode OF BranchRec TO EnteredCityCode
+                       MOVE "Y" TO PostalMatchFound
+                   END-IF
+           END-READ.
+
+       LookupBranch.
+           MOVE EnteredCityCode TO CityCode OF BranchRec
+           READ BranchFile
+               INVALID KEY
+                   PERFORM LogUnrecognizedCityCode
+               NOT INVALID KEY
+                   DISPLAY "Hey, we're in " BranchName
+           END-READ.
+
+      *>   LogUnrecognizedCityCode records a bad branch code to the
+      *>   error report instead of letting the program end with no
+      *>   feedback at all to the operator who typed it.
+       LogUnrecognizedCityCode.
+           DISPLAY "Unrecognized city code - see CITYERR"
+           MOVE EnteredCityCode TO ErrCityCode
+           MOVE "Unrecognized CityCode entered" TO ErrMessage
+           WRITE ErrorLine.
