@@ -1,28 +1,119 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. WordsAsValueItem.
        AUTHOR. Petros Trakadas.
        DATE-WRITTEN. 5th June 2025.
-
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 MakeOfCar PIC X(10).
+      *>   2026-08-08  Turned the VWGroup/GermanMade classification
+      *>   into the seed of the fleet master file: the vehicle is
+      *>   classified, banded for insurance against the full make
+      *>   lookup table, and written to FLEETMS for transport to
+      *>   track instead of re-typing a make every time.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FleetFile ASSIGN TO "FLEETMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS RegistrationNumber OF FleetRec
+               FILE STATUS IS FleetFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FleetFile.
+       COPY FLEETREC.
+       WORKING-STORAGE SECTION.
+       01 FleetFileStatus PIC XX VALUE "00".
+       01 MakeOfCarInput PIC X(10).
            88 VWGroup VALUE "skoda", "seat", "audi", "vw".
-           88 GermanMade VALUE "vw", "audi", "mercedes", "bmw", 
+           88 GermanMade VALUE "vw", "audi", "mercedes", "bmw",
                         "porsche".
 
+      *>   Insurance banding lookup covering every manufacturer in the
+      *>   fleet, not just the VW Group / German-made subset. Loaded
+      *>   from literal VALUEs and accessed through the REDEFINES
+      *>   table, same idiom as the fee schedule in MultiplyExample.
+       01 InsuranceBandValues.
+           02 FILLER PIC X(11) VALUE "vw        B".
+           02 FILLER PIC X(11) VALUE "audi      B".
+           02 FILLER PIC X(11) VALUE "skoda     A".
+           02 FILLER PIC X(11) VALUE "seat      A".
+           02 FILLER PIC X(11) VALUE "mercedes  C".
+           02 FILLER PIC X(11) VALUE "bmw       C".
+           02 FILLER PIC X(11) VALUE "porsche   D".
+           02 FILLER PIC X(11) VALUE "toyota    A".
+           02 FILLER PIC X(11) VALUE "ford      B".
+           02 FILLER PIC X(11) VALUE "renault   A".
+       01 InsuranceBandTable REDEFINES InsuranceBandValues.
+           02 InsuranceBandEntry OCCURS 10 TIMES.
+               03 BandMake PIC X(10).
+               03 BandCode PIC X(1).
+       01 BandIdx PIC 9(2) VALUE ZERO.
+       01 BandFoundFlag PIC X VALUE "N".
+           88 BandFound VALUE "Y".
        PROCEDURE DIVISION.
        Begin.
+           OPEN I-O FleetFile
+           IF FleetFileStatus = "35"
+               OPEN OUTPUT FleetFile
+           END-IF
+           DISPLAY "Enter the registration number - " WITH NO ADVANCING
+           ACCEPT RegistrationNumber OF FleetRec
            DISPLAY "Enter the make of car - " WITH NO ADVANCING
-           ACCEPT MakeOfCar
+           ACCEPT MakeOfCarInput
+           DISPLAY "Enter the current mileage - " WITH NO ADVANCING
+           ACCEPT Mileage
+           DISPLAY "Enter the purchase price - " WITH NO ADVANCING
+           ACCEPT PurchasePrice
+           DISPLAY "Enter the purchase date (YYYYMMDD) - "
+                   WITH NO ADVANCING
+           ACCEPT PurchaseDate
+           PERFORM ClassifyManufacturerGroup
+           PERFORM LookupInsuranceBand
+           MOVE MakeOfCarInput TO MakeOfCar OF FleetRec
+           MOVE ZEROS TO LastServiceDate
+           MOVE ZEROS TO NextServiceDue
+           WRITE FleetRec
+               INVALID KEY
+                   REWRITE FleetRec
+           END-WRITE
+           CLOSE FleetFile
+           STOP RUN.
+
+       ClassifyManufacturerGroup.
            IF VWGroup AND GermanMade
-              DISPLAY "Your car is made in Germany by the " 
-                       "Volkswagen Group."
+               DISPLAY "Your car is made in Germany by the "
+                        "Volkswagen Group."
+               MOVE "VW GROUP" TO ManufacturerGroup
            ELSE
-              IF VWGroup
-                 DISPLAY "Your car is made by the Volkswagen Group."
-              END-IF
-             IF GermanMade
-                DISPLAY "Your car is made in Germany."
-             END-IF
-           END-IF
-           STOP RUN.           
\ No newline at end of file
+               IF VWGroup
+                   DISPLAY "Your car is made by the Volkswagen Group."
+                   MOVE "VW GROUP" TO ManufacturerGroup
+               END-IF
+               IF GermanMade
+                   DISPLAY "Your car is made in Germany."
+                   MOVE "GERMAN" TO ManufacturerGroup
+               END-IF
+               IF NOT VWGroup AND NOT GermanMade
+                   MOVE "OTHER" TO ManufacturerGroup
+               END-IF
+           END-IF.
+
+      *>   LookupInsuranceBand finds this make's band on the full
+      *>   fleet lookup table and feeds the annual insurance renewal
+      *>   quote.
+       LookupInsuranceBand.
+           MOVE "N" TO BandFoundFlag
+           MOVE ZERO TO BandIdx
+           PERFORM FindInsuranceBandEntry
+               VARYING BandIdx FROM 1 BY 1
+               UNTIL BandIdx > 10 OR BandFound
+           IF BandFound
+               MOVE BandCode(BandIdx) TO InsuranceBand
+           ELSE
+               MOVE "E" TO InsuranceBand
+               DISPLAY "Make not on insurance lookup - defaulted "
+                       "to band E"
+           END-IF.
+
+       FindInsuranceBandEntry.
+           IF BandMake(BandIdx) = MakeOfCarInput
+               MOVE "Y" TO BandFoundFlag
+           END-IF.
