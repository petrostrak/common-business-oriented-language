@@ -0,0 +1,116 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DownstreamExtract.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Builds a single fixed-width interface file for downstream
+      *>   systems, combining a student-demographic extract from the
+      *>   student master with a fee-total extract from the membership
+      *>   fee file. Every record is the same length; IfxRecordType
+      *>   tells the receiving system which detail layout applies.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS StudentId OF StudentRec
+               FILE STATUS IS StudentMasterStatus.
+           SELECT MemberFeeFile ASSIGN TO "MEMBFEE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MemberFeeStatus.
+           SELECT InterfaceFile ASSIGN TO "DWNXTRCT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+       COPY STUDREC.
+       FD MemberFeeFile.
+       COPY MEMFEE.
+       FD InterfaceFile.
+       COPY DWNXTRCT.
+       WORKING-STORAGE SECTION.
+       01 StudentMasterStatus PIC XX VALUE "00".
+           88 StudentMasterAtEnd VALUE "10".
+       01 MemberFeeStatus PIC XX VALUE "00".
+           88 MemberFeeAtEnd VALUE "10".
+       01 StudentsExtracted PIC 9(7) COMP VALUE ZERO.
+       01 FeesExtracted PIC 9(7) COMP VALUE ZERO.
+       01 StudentProgramNameLiteral PIC X(20)
+               VALUE "DownstrExtract-STU".
+       01 FeeProgramNameLiteral PIC X(20)
+               VALUE "DownstrExtract-FEE".
+       01 StudentsExtractedForReport PIC 9(7).
+       01 StudentsWrittenForReport PIC 9(7).
+       01 FeesExtractedForReport PIC 9(7).
+       01 FeesWrittenForReport PIC 9(7).
+       01 ZeroRejectedForReport PIC 9(7) VALUE ZERO.
+       01 ZeroBalancingTotal PIC 9(9)V99 VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentMasterFile
+           OPEN INPUT MemberFeeFile
+           OPEN OUTPUT InterfaceFile
+           PERFORM ExtractStudents
+           PERFORM ExtractFeeTotals
+           CLOSE StudentMasterFile
+           CLOSE MemberFeeFile
+           CLOSE InterfaceFile
+           MOVE StudentsExtracted TO StudentsExtractedForReport
+           MOVE StudentsExtracted TO StudentsWrittenForReport
+           MOVE FeesExtracted TO FeesExtractedForReport
+           MOVE FeesExtracted TO FeesWrittenForReport
+           CALL "RunControlReport" USING StudentProgramNameLiteral
+                   StudentsExtractedForReport StudentsWrittenForReport
+                   ZeroRejectedForReport ZeroBalancingTotal
+           END-CALL
+           CALL "RunControlReport" USING FeeProgramNameLiteral
+                   FeesExtractedForReport FeesWrittenForReport
+                   ZeroRejectedForReport ZeroBalancingTotal
+           END-CALL
+           STOP RUN.
+
+      *>   ExtractStudents writes one IfxStudentRecord per entry on the
+      *>   student master.
+       ExtractStudents.
+           PERFORM ReadNextStudent
+           PERFORM WriteStudentExtract UNTIL StudentMasterAtEnd.
+
+       WriteStudentExtract.
+           MOVE "S" TO IfxRecordType
+           MOVE SPACES TO IfxDetail
+           MOVE StudentId OF StudentRec TO IfxStudentId
+           MOVE Forename TO IfxForename
+           MOVE Surname TO IfxSurname
+           MOVE CourseID OF StudentRec TO IfxCourseID
+           MOVE GPA TO IfxGPA
+           WRITE InterfaceExtractRec
+           ADD 1 TO StudentsExtracted
+           PERFORM ReadNextStudent.
+
+       ReadNextStudent.
+           READ StudentMasterFile NEXT RECORD
+               AT END MOVE "10" TO StudentMasterStatus
+           END-READ.
+
+      *>   ExtractFeeTotals writes one IfxFeeTotalRecord per entry on
+      *>   the membership fee file.
+       ExtractFeeTotals.
+           PERFORM ReadNextFee
+           PERFORM WriteFeeExtract UNTIL MemberFeeAtEnd.
+
+       WriteFeeExtract.
+           MOVE "F" TO IfxRecordType
+           MOVE SPACES TO IfxDetail
+           MOVE FeeMemberId TO IfxMemberId
+           MOVE FeeRegion TO IfxRegion
+           MOVE FeeBillMonth TO IfxBillMonth
+           MOVE FeeBillYear TO IfxBillYear
+           MOVE FeeTotalFees TO IfxTotalFees
+           WRITE InterfaceExtractRec
+           ADD 1 TO FeesExtracted
+           PERFORM ReadNextFee.
+
+       ReadNextFee.
+           READ MemberFeeFile
+               AT END MOVE "10" TO MemberFeeStatus
+           END-READ.
