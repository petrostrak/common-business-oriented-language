@@ -0,0 +1,15 @@
+      *>   OPERSEC - operator sign-on and entitlement record, keyed on
+      *>   OperatorId. Each sensitive program (student master update,
+      *>   fee billing, and so on) has its own entitlement flag so one
+      *>   operator can be cleared for some functions and not others.
+      *>   No password is carried here - batch jobs sign on under the
+      *>   OperatorId the run was submitted under, not an interactively
+      *>   typed credential, so there is nothing for this record to
+      *>   validate against.
+       01 OperatorSecurityRec.
+           02 OperatorId PIC X(8).
+           02 OperatorName PIC X(20).
+           02 EntitledStudentUpdate PIC X.
+               88 CanUpdateStudents VALUE "Y".
+           02 EntitledFeeBilling PIC X.
+               88 CanBillFees VALUE "Y".
