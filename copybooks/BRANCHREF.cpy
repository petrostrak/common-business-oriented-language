@@ -0,0 +1,9 @@
+      *>   BRANCHREF - branch office reference record, keyed on the
+      *>   one-digit CityCode used throughout the branch programs.
+      *>   PostalPrefix drives the postal-code-to-branch derivation;
+      *>   a new branch is opened by adding a row here, not by adding
+      *>   another 88-level and recompiling.
+       01 BranchRec.
+           02 CityCode PIC 9.
+           02 BranchName PIC X(12).
+           02 PostalPrefix PIC X(3).
