@@ -0,0 +1,14 @@
+      *>   EXCPLOG - unified exception/message log record. Every
+      *>   program in the suite that CALLs ExceptionHandler ends up
+      *>   with one line here, in the same layout, regardless of which
+      *>   program or which condition raised it.
+       01 ExceptionLogRec.
+           02 ExcLogTimestamp PIC X(14).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 ExcLogCallerProgram PIC X(20).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 ExcLogNumber PIC 9(4).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 ExcLogSeverity PIC X.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 ExcLogText PIC X(60).
