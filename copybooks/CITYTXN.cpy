@@ -0,0 +1,5 @@
+      *>   CITYTXN - one day's branch-office transaction, used by the
+      *>   regional roll-up report to group and subtotal by CityCode.
+       01 CityTransaction.
+           02 TxnCityCode PIC 9.
+           02 TxnAmount PIC 9(7)V99.
