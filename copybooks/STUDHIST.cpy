@@ -0,0 +1,14 @@
+      *>   STUDHIST - year-end archive snapshot of one student master
+      *>   record. STUHISTARCHIVEYEAR lets several years' worth of
+      *>   snapshots accumulate in the same history file, one run's
+      *>   worth of records at a time.
+       01 StudentHistoryRec.
+           02 StuHistArchiveYear PIC 9(4).
+           02 StuHistStudentId PIC 9(7).
+           02 StuHistForename PIC X(9).
+           02 StuHistSurname PIC X(12).
+           02 StuHistYOB PIC 9(4).
+           02 StuHistMOB PIC 9(2).
+           02 StuHistDOB PIC 9(2).
+           02 StuHistCourseID PIC X(5).
+           02 StuHistGPA PIC 9V9(2).
