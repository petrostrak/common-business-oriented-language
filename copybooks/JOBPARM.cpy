@@ -0,0 +1,7 @@
+      *>   JOBPARM - nightly batch run-control parameters (run date,
+      *>   shift identifier, expected record count) read by the
+      *>   standard job-start/job-end banner routine.
+       01 JobParmRec.
+           02 ParmRunDate PIC 9(8).
+           02 ParmShiftId PIC X(1).
+           02 ParmExpectedRecordCount PIC 9(7).
