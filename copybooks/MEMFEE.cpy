@@ -0,0 +1,9 @@
+      *>   MEMFEE - billed fee result record, one per member per
+      *>   billing run. Written by the fee calculation and read by the
+      *>   year-end summary report and the cash-receipts reconciliation.
+       01 MemberFeeRec.
+           02 FeeMemberId PIC 9(6).
+           02 FeeRegion PIC X(4).
+           02 FeeBillMonth PIC 9(2).
+           02 FeeBillYear PIC 9(4).
+           02 FeeTotalFees PIC 9(5)V99.
