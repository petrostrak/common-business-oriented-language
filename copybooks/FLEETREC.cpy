@@ -0,0 +1,18 @@
+      *>   FLEETREC - company vehicle fleet master record, keyed on
+      *>   RegistrationNumber. ManufacturerGroup drives the service
+      *>   interval schedule, the insurance banding lookup and the
+      *>   depreciation schedule used by the programs built on top of
+      *>   this file.
+       01 FleetRec.
+           02 RegistrationNumber PIC X(8).
+           02 MakeOfCar PIC X(10).
+           02 ManufacturerGroup PIC X(10).
+               88 GroupIsVWGroup VALUE "VW GROUP".
+               88 GroupIsGerman VALUE "GERMAN".
+               88 GroupIsOther VALUE "OTHER".
+           02 Mileage PIC 9(6).
+           02 LastServiceDate PIC 9(8).
+           02 NextServiceDue PIC 9(8).
+           02 PurchasePrice PIC 9(6)V99.
+           02 PurchaseDate PIC 9(8).
+           02 InsuranceBand PIC X(1).
