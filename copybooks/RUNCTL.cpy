@@ -0,0 +1,16 @@
+      *>   RUNCTL - standard run-control log record. Every batch
+      *>   program that CALLs RunControlReport ends up with one line
+      *>   here per run, giving operations a single place to see each
+      *>   run's record counts and balancing total.
+       01 RunControlLogRec.
+           02 RclTimestamp PIC X(14).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 RclProgramName PIC X(20).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 RclRecordsRead PIC 9(7).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 RclRecordsWritten PIC 9(7).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 RclRecordsRejected PIC 9(7).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 RclBalancingTotal PIC 9(9)V99.
