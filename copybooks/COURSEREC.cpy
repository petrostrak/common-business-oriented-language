@@ -0,0 +1,7 @@
+      *>   COURSEREC - shared Course Master record layout, used by the
+      *>   course catalog lookup and anywhere a CourseID needs to be
+      *>   validated or described.
+       01 CourseRec.
+           02 CourseID PIC X(5).
+           02 CourseTitle PIC X(20).
+           02 Credits PIC 9(2).
