@@ -0,0 +1,25 @@
+      *>   STUDAUD - audit trail record written for every add, change
+      *>   or delete applied to the student master. Carries a
+      *>   before-image and after-image of the record plus the
+      *>   operator and timestamp of the change.
+       01 StudentAuditRec.
+           02 AudStudentId PIC 9(7).
+           02 AudTranCode PIC X.
+           02 AudOperatorId PIC X(8).
+           02 AudTimestamp PIC X(14).
+           02 AudBeforeImage.
+               03 AudBeforeForename PIC X(9).
+               03 AudBeforeSurname PIC X(12).
+               03 AudBeforeYOB PIC 9(4).
+               03 AudBeforeMOB PIC 9(2).
+               03 AudBeforeDOB PIC 9(2).
+               03 AudBeforeCourseID PIC X(5).
+               03 AudBeforeGPA PIC 9V9(2).
+           02 AudAfterImage.
+               03 AudAfterForename PIC X(9).
+               03 AudAfterSurname PIC X(12).
+               03 AudAfterYOB PIC 9(4).
+               03 AudAfterMOB PIC 9(2).
+               03 AudAfterDOB PIC 9(2).
+               03 AudAfterCourseID PIC X(5).
+               03 AudAfterGPA PIC 9V9(2).
