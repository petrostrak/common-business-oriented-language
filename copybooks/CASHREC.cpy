@@ -0,0 +1,7 @@
+      *>   CASHREC - one cash-receipts record per member payment,
+      *>   matched against MEMFEE during reconciliation.
+       01 CashReceiptRec.
+           02 CashMemberId PIC 9(6).
+           02 CashBillMonth PIC 9(2).
+           02 CashBillYear PIC 9(4).
+           02 CashAmountReceived PIC 9(5)V99.
