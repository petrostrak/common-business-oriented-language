@@ -0,0 +1,11 @@
+      *>   CALCTRAN - batch calculation transaction record read by
+      *>   DoCalc's batch accumulation mode: one operation and operand
+      *>   pair per record.
+       01 CalcTranRec.
+           02 TranOperation PIC X.
+               88 TranOpAdd VALUE "A".
+               88 TranOpSubtract VALUE "S".
+               88 TranOpMultiply VALUE "M".
+               88 TranOpDivide VALUE "D".
+           02 TranFirstNum PIC 9(3).
+           02 TranSecondNum PIC 9(3).
