@@ -0,0 +1,7 @@
+      *>   OPERTRAN - operator security maintenance transaction, read
+      *>   by OperatorMaintenance to add or update an OPERSEC entry.
+       01 OperatorTranRec.
+           02 OpTranOperatorId PIC X(8).
+           02 OpTranOperatorName PIC X(20).
+           02 OpTranEntitledStudentUpdate PIC X.
+           02 OpTranEntitledFeeBilling PIC X.
