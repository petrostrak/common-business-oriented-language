@@ -0,0 +1,7 @@
+      *>   OPERANDS - standard single-digit operand and two-digit
+      *>   result accumulator fields shared by the simple calculator-
+      *>   style demo programs.
+       01 StandardOperands.
+           02 Num1 PIC 9.
+           02 Num2 PIC 9.
+           02 Result PIC 99.
