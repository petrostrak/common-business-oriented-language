@@ -0,0 +1,11 @@
+      *>   FEEHIST - year-end archive snapshot of one membership fee
+      *>   total record. FeeHistArchiveYear lets several years' worth
+      *>   of snapshots accumulate in the same history file, one run's
+      *>   worth of records at a time.
+       01 FeeHistoryRec.
+           02 FeeHistArchiveYear PIC 9(4).
+           02 FeeHistMemberId PIC 9(6).
+           02 FeeHistRegion PIC X(4).
+           02 FeeHistBillMonth PIC 9(2).
+           02 FeeHistBillYear PIC 9(4).
+           02 FeeHistTotalFees PIC 9(5)V99.
