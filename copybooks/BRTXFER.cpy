@@ -0,0 +1,8 @@
+      *>   BRTXFER - branch-transfer audit record. One row per member
+      *>   whose CityCode changed, so billing/enrollment disputes can
+      *>   be answered with "when did this member move branches".
+       01 BranchTransferRec.
+           02 TxfMemberId PIC 9(6).
+           02 TxfOldCityCode PIC 9.
+           02 TxfNewCityCode PIC 9.
+           02 TxfEffectiveDate PIC 9(8).
