@@ -0,0 +1,6 @@
+      *>   CUSTREC - customer master record, same edit pattern as the
+      *>   TaxRate/CustomerName fields in PictureDeclaration.cob.
+       01 CustomerRec.
+           02 CustomerId PIC X(6).
+           02 CustomerName PIC X(15).
+           02 TaxRate PIC V9(2).
