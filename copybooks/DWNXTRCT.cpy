@@ -0,0 +1,23 @@
+      *>   DWNXTRCT - fixed-width downstream interface record. Every
+      *>   record is the same length regardless of type, with
+      *>   IfxRecordType telling the receiving system which detail
+      *>   layout (student or fee total) IfxDetail should be read as.
+       01 InterfaceExtractRec.
+           02 IfxRecordType PIC X.
+               88 IfxStudentRecord VALUE "S".
+               88 IfxFeeTotalRecord VALUE "F".
+           02 IfxDetail PIC X(59).
+           02 IfxStudentDetail REDEFINES IfxDetail.
+               03 IfxStudentId PIC 9(7).
+               03 IfxForename PIC X(9).
+               03 IfxSurname PIC X(12).
+               03 IfxCourseID PIC X(5).
+               03 IfxGPA PIC 9V9(2).
+               03 FILLER PIC X(23).
+           02 IfxFeeDetail REDEFINES IfxDetail.
+               03 IfxMemberId PIC 9(6).
+               03 IfxRegion PIC X(4).
+               03 IfxBillMonth PIC 9(2).
+               03 IfxBillYear PIC 9(4).
+               03 IfxTotalFees PIC 9(5)V99.
+               03 FILLER PIC X(36).
