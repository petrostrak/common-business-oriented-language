@@ -0,0 +1,14 @@
+      *>   STUDCKPT - restart checkpoint for the student enrollment
+      *>   update. Written periodically while the transaction batch is
+      *>   applied so that an abended run can resume after the last
+      *>   StudentId successfully processed instead of reprocessing the
+      *>   whole batch. CkptRunComplete is set on the final checkpoint
+      *>   of a run that reaches end-of-file cleanly, so the next
+      *>   night's run knows there is nothing to restart.
+       01 StudentCheckpointRec.
+           02 CkptLastStudentId PIC 9(7).
+           02 CkptRunComplete PIC X.
+               88 CkptRunIsComplete VALUE "Y".
+           02 CkptRecordsRead PIC 9(7).
+           02 CkptRecordsApplied PIC 9(7).
+           02 CkptRecordsRejected PIC 9(7).
