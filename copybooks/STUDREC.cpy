@@ -0,0 +1,15 @@
+      *>   STUDREC - shared Student Master record layout.
+      *>   COPY'd by every program that reads or writes the student
+      *>   master file (StudentId, name, date of birth, course and
+      *>   GPA) so the layout only has to change in one place.
+       01 StudentRec.
+           02 StudentId PIC 9(7).
+           02 StudentName.
+              03 Forename PIC X(9).
+              03 Surname PIC X(12).
+           02 DateOfBirth.
+              03 YOB PIC 9(4).
+              03 MOB PIC 9(2).
+              03 DOB PIC 9(2).
+           02 CourseID PIC X(5).
+           02 GPA PIC 9V9(2).
