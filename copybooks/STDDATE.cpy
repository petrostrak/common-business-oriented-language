@@ -0,0 +1,5 @@
+      *>   STDDATE - standard system-date field, ACCEPTed FROM DATE
+      *>   YYYYMMDD, shared by any program that needs today's
+      *>   processing date for aging, scheduling or banner output.
+       01 TodayDate.
+           02 TodayYYYYMMDD PIC 9(8).
