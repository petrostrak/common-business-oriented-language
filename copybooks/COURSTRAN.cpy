@@ -0,0 +1,6 @@
+      *>   COURSTRAN - course catalog maintenance transaction, read by
+      *>   CourseMaintenance to add or update a COURSEMS entry.
+       01 CourseTranRec.
+           02 CseTranCourseID PIC X(5).
+           02 CseTranCourseTitle PIC X(20).
+           02 CseTranCredits PIC 9(2).
