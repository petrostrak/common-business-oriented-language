@@ -0,0 +1,8 @@
+      *>   CITYXFER - incoming branch-transfer request, one per member
+      *>   moving from OldCityCode to NewCityCode effective the date
+      *>   shown.
+       01 BranchTransferTran.
+           02 XferMemberId PIC 9(6).
+           02 XferOldCityCode PIC 9.
+           02 XferNewCityCode PIC 9.
+           02 XferEffectiveDate PIC 9(8).
