@@ -0,0 +1,6 @@
+      *>   BRANCHTRAN - branch reference maintenance transaction, read
+      *>   by BranchMaintenance to add or update a BRANCHMS entry.
+       01 BranchTranRec.
+           02 BrTranCityCode PIC 9.
+           02 BrTranBranchName PIC X(12).
+           02 BrTranPostalPrefix PIC X(3).
