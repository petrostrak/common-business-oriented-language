@@ -0,0 +1,17 @@
+      *>   MEMBREC - membership transaction record. One per member per
+      *>   billing run: membership type drives the fee-schedule lookup,
+      *>   JoinDay/CancelDay drive mid-period proration, and Region
+      *>   feeds the year-end billing summary roll-up.
+       01 MembershipTran.
+           02 MemberId PIC 9(6).
+           02 MemberType PIC X(1).
+               88 MemberStandard VALUE "S".
+               88 MemberFamily VALUE "F".
+               88 MemberStudent VALUE "T".
+               88 MemberSenior VALUE "R".
+           02 Region PIC X(4).
+           02 BillMonth PIC 9(2).
+           02 BillYear PIC 9(4).
+           02 DaysInPeriod PIC 99.
+           02 JoinDay PIC 99.
+           02 CancelDay PIC 99.
