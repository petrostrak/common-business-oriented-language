@@ -0,0 +1,9 @@
+      *>   CUSTTRAN - raw customer input record ahead of the master
+      *>   file edit masks. CustomerNameInput and TaxRateInput are
+      *>   deliberately wider than the master record so an oversized
+      *>   name or an out-of-range tax rate can be caught before the
+      *>   scrub, instead of after it has already been clipped.
+       01 CustomerInputRec.
+           02 CustomerId PIC X(6).
+           02 CustomerNameInput PIC X(30).
+           02 TaxRateInput PIC S9V99.
