@@ -0,0 +1,18 @@
+      *>   STUDTRAN - shared Student Enrollment Transaction record.
+      *>   TranCode drives add/change/delete processing against the
+      *>   student master; the remaining fields mirror STUDREC so a
+      *>   transaction can be MOVEd straight onto the master record.
+       01 StudentTran.
+           02 TranCode PIC X.
+               88 TranAdd VALUE "A".
+               88 TranChange VALUE "C".
+               88 TranDelete VALUE "D".
+           02 TranStudentId PIC 9(7).
+           02 TranForename PIC X(9).
+           02 TranSurname PIC X(12).
+           02 TranYOB PIC 9(4).
+           02 TranMOB PIC 9(2).
+           02 TranDOB PIC 9(2).
+           02 TranCourseID PIC X(5).
+           02 TranGPA PIC 9V9(2).
+           02 TranOperatorId PIC X(8).
