@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentInquiry.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Pseudo-conversational inquiry program for the front desk.
+      *>   Accepts a StudentId from the counter clerk and displays the
+      *>   matching StudentName, DateOfBirth, CourseID and GPA from
+      *>   the student master, repeating until the clerk keys zero.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS StudentId OF StudentRec
+               FILE STATUS IS StudentMasterStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+       COPY STUDREC.
+       WORKING-STORAGE SECTION.
+       01 StudentMasterStatus PIC XX VALUE "00".
+       01 InquiryId PIC 9(7) VALUE ZEROS.
+           88 EndOfInquiry VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentMasterFile
+           PERFORM AcceptInquiryId
+           PERFORM AnswerInquiry UNTIL EndOfInquiry
+           CLOSE StudentMasterFile
+           STOP RUN.
+
+       AnswerInquiry.
+           MOVE InquiryId TO StudentId OF StudentRec
+           READ StudentMasterFile
+               INVALID KEY
+                   DISPLAY "No student found for StudentId " InquiryId
+               NOT INVALID KEY
+                   DISPLAY "Name       : " Surname "," SPACE Forename
+                   DISPLAY "DateOfBirth: " DOB "/" MOB "/" YOB
+                   DISPLAY "CourseID   : " CourseID OF StudentRec
+                   DISPLAY "GPA        : " GPA
+           END-READ
+           PERFORM AcceptInquiryId.
+
+       AcceptInquiryId.
+           DISPLAY "Enter StudentId (0 to quit) - " WITH NO ADVANCING
+           ACCEPT InquiryId.
