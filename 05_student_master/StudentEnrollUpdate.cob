@@ -0,0 +1,397 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentEnrollUpdate.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Applies a sequential stream of add/change/delete enrollment
+      *>   transactions (sorted ascending on StudentId) against the
+      *>   student master. Detects duplicate incoming StudentId values,
+      *>   validates CourseID against the course catalog, and writes a
+      *>   before/after audit image plus operator and timestamp for
+      *>   every change applied.
+      *>   2026-08-08  Added a restart checkpoint (STUDCKPT) written
+      *>   every CheckpointEveryCount transactions, so a run that
+      *>   abends partway through a large batch can be restarted from
+      *>   the last checkpointed StudentId instead of from the start.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS StudentId OF StudentRec
+               FILE STATUS IS StudentMasterStatus.
+           SELECT CourseFile ASSIGN TO "COURSEMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CourseID OF CourseRec
+               FILE STATUS IS CourseFileStatus.
+           SELECT TransactionFile ASSIGN TO "STUDTRNF"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TransactionStatus.
+           SELECT AuditFile ASSIGN TO "STUDAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ErrorReport ASSIGN TO "STUDUPER"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CheckpointFile ASSIGN TO "STUDCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CheckpointFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+       COPY STUDREC.
+       FD CourseFile.
+       COPY COURSEREC.
+       FD TransactionFile.
+       COPY STUDTRAN.
+       FD AuditFile.
+       COPY STUDAUD.
+       FD CheckpointFile.
+       COPY STUDCKPT.
+       FD ErrorReport.
+       01 ErrorLine.
+           02 ErrStudentId PIC 9(7).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ErrTranCode PIC X.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 ErrMessage PIC X(40).
+       WORKING-STORAGE SECTION.
+       01 StudentMasterStatus PIC XX VALUE "00".
+       01 CourseFileStatus PIC XX VALUE "00".
+       01 TransactionStatus PIC XX VALUE "00".
+           88 TransactionsAtEnd VALUE "10".
+       01 PreviousStudentId PIC 9(7) VALUE ZEROS.
+       01 FirstTransactionRead PIC X VALUE "N".
+           88 NotFirstTransaction VALUE "Y".
+       01 TranOk PIC X VALUE "Y".
+           88 TranValid VALUE "Y".
+       01 StudentFoundFlag PIC X VALUE "N".
+           88 StudentFound VALUE "Y".
+       01 OperatorId PIC X(8) VALUE "BATCH01".
+       01 RecordsRead PIC 9(7) COMP VALUE ZERO.
+       01 RecordsApplied PIC 9(7) COMP VALUE ZERO.
+       01 RecordsRejected PIC 9(7) COMP VALUE ZERO.
+       01 CheckpointFileStatus PIC XX VALUE "00".
+           88 CheckpointFileNotFound VALUE "35".
+       01 RestartFlag PIC X VALUE "N".
+           88 RestartInProgress VALUE "Y".
+       01 SkipUntilStudentId PIC 9(7) VALUE ZEROS.
+       01 CheckpointEveryCount PIC 9(3) VALUE 50.
+       01 CheckpointCounter PIC 9(3) VALUE ZERO.
+       01 ProgramNameLiteral PIC X(20) VALUE "StudentEnrollUpdate".
+       01 ExceptionNumber PIC 9(4) VALUE 3001.
+       01 ExceptionSeverity PIC X VALUE "W".
+       01 ExceptionText PIC X(60).
+       01 ExceptionReturnCode PIC 9(4).
+       01 RecordsReadForReport PIC 9(7).
+       01 RecordsAppliedForReport PIC 9(7).
+       01 RecordsRejectedForReport PIC 9(7).
+      *>   BalancingTotal has no monetary amount to balance against on
+      *>   this run - the control total reported is the count of
+      *>   master records actually changed, so a run that claims
+      *>   RecordsApplied but reports zero here would be caught.
+       01 BalancingTotal PIC 9(9)V99 VALUE ZERO.
+       01 SensitiveFunctionCode PIC X(8) VALUE "STUDUPD ".
+       01 AccessGranted PIC X VALUE "N".
+           88 AccessIsGranted VALUE "Y".
+       01 SignOnReturnCode PIC 9(4) VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM CheckOperatorEntitlement
+           IF NOT AccessIsGranted
+               DISPLAY "StudentEnrollUpdate - operator " OperatorId
+                       " is not entitled to run this program"
+               MOVE SignOnReturnCode TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN I-O StudentMasterFile
+           OPEN INPUT CourseFile
+           OPEN INPUT TransactionFile
+           OPEN OUTPUT AuditFile
+           OPEN OUTPUT ErrorReport
+           PERFORM ReadCheckpoint
+           PERFORM ReadNextTransaction
+           PERFORM SkipAlreadyProcessedTransaction
+               UNTIL TransactionsAtEnd
+                   OR TranStudentId > SkipUntilStudentId
+           PERFORM ApplyTransaction UNTIL TransactionsAtEnd
+           PERFORM WriteFinalCheckpoint
+           CLOSE StudentMasterFile
+           CLOSE CourseFile
+           CLOSE TransactionFile
+           CLOSE AuditFile
+           CLOSE ErrorReport
+           MOVE RecordsRead TO RecordsReadForReport
+           MOVE RecordsApplied TO RecordsAppliedForReport
+           MOVE RecordsRejected TO RecordsRejectedForReport
+           MOVE RecordsApplied TO BalancingTotal
+           CALL "RunControlReport" USING ProgramNameLiteral
+                   RecordsReadForReport RecordsAppliedForReport
+                   RecordsRejectedForReport BalancingTotal
+           END-CALL
+           STOP RUN.
+
+      *>   ReadCheckpoint looks for a checkpoint left behind by a run
+      *>   that abended partway through the batch. A checkpoint whose
+      *>   CkptRunComplete is set came from a run that finished
+      *>   cleanly, so it is left alone and this run starts fresh.
+       ReadCheckpoint.
+           OPEN INPUT CheckpointFile
+           IF CheckpointFileNotFound
+               CONTINUE
+           ELSE
+               READ CheckpointFile
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM ApplyCheckpointRestart
+               END-READ
+               CLOSE CheckpointFile
+           END-IF.
+
+       ApplyCheckpointRestart.
+           IF NOT CkptRunIsComplete
+               MOVE CkptLastStudentId TO SkipUntilStudentId
+               MOVE "Y" TO RestartFlag
+               MOVE CkptRecordsRead TO RecordsRead
+               MOVE CkptRecordsApplied TO RecordsApplied
+               MOVE CkptRecordsRejected TO RecordsRejected
+               DISPLAY "StudentEnrollUpdate restarting after StudentId "
+                       SkipUntilStudentId
+           END-IF.
+
+      *>   SkipAlreadyProcessedTransaction fast-forwards past the
+      *>   transactions a prior, abended run already applied or
+      *>   rejected, without counting them again.
+       SkipAlreadyProcessedTransaction.
+           MOVE TranStudentId TO PreviousStudentId
+           MOVE "Y" TO FirstTransactionRead
+           PERFORM ReadNextTransaction.
+
+       ApplyTransaction.
+           ADD 1 TO RecordsRead
+           MOVE "Y" TO TranOk
+           PERFORM CheckDuplicateStudentId
+           IF TranValid
+               PERFORM ValidateTranCourseID
+           END-IF
+           IF TranValid
+               EVALUATE TRUE
+                   WHEN TranAdd
+                       PERFORM AddStudent
+                   WHEN TranChange
+                       PERFORM ChangeStudent
+                   WHEN TranDelete
+                       PERFORM DeleteStudent
+                   WHEN OTHER
+                       MOVE "N" TO TranOk
+                       PERFORM LogTranError
+               END-EVALUATE
+           END-IF
+           IF TranValid
+               ADD 1 TO RecordsApplied
+           ELSE
+               ADD 1 TO RecordsRejected
+           END-IF
+           PERFORM TakeCheckpointIfDue
+           MOVE TranStudentId TO PreviousStudentId
+           MOVE "Y" TO FirstTransactionRead
+           PERFORM ReadNextTransaction.
+
+      *>   TakeCheckpointIfDue writes a restart checkpoint every
+      *>   CheckpointEveryCount transactions so an abend only loses, at
+      *>   most, the transactions applied since the last checkpoint.
+       TakeCheckpointIfDue.
+           ADD 1 TO CheckpointCounter
+           IF CheckpointCounter >= CheckpointEveryCount
+               PERFORM WriteCheckpoint
+               MOVE ZERO TO CheckpointCounter
+           END-IF.
+
+       WriteCheckpoint.
+           MOVE TranStudentId TO CkptLastStudentId
+           MOVE "N" TO CkptRunComplete
+           MOVE RecordsRead TO CkptRecordsRead
+           MOVE RecordsApplied TO CkptRecordsApplied
+           MOVE RecordsRejected TO CkptRecordsRejected
+           OPEN OUTPUT CheckpointFile
+           WRITE StudentCheckpointRec
+           CLOSE CheckpointFile.
+
+      *>   WriteFinalCheckpoint marks the checkpoint complete once the
+      *>   batch reaches end-of-file cleanly, so tomorrow night's run
+      *>   does not try to restart from it. If this run restarted after
+      *>   an abend but read no transactions at all - STUDTRNF was
+      *>   empty - PreviousStudentId never moved off of ZEROS, so the
+      *>   real restart point from the prior abend is left untouched
+      *>   instead of being overwritten with a bogus complete-at-zero
+      *>   checkpoint.
+       WriteFinalCheckpoint.
+           IF RestartInProgress AND NOT NotFirstTransaction
+               DISPLAY "StudentEnrollUpdate - no transactions read "
+                       "this run, leaving prior checkpoint in place"
+           ELSE
+               MOVE PreviousStudentId TO CkptLastStudentId
+               MOVE "Y" TO CkptRunComplete
+               MOVE RecordsRead TO CkptRecordsRead
+               MOVE RecordsApplied TO CkptRecordsApplied
+               MOVE RecordsRejected TO CkptRecordsRejected
+               OPEN OUTPUT CheckpointFile
+               WRITE StudentCheckpointRec
+               CLOSE CheckpointFile
+           END-IF.
+
+      *>   CheckOperatorEntitlement makes sure the operator this batch
+      *>   run is running under is cleared to update the student
+      *>   master before a single transaction is applied.
+       CheckOperatorEntitlement.
+           CALL "OperatorSignOn" USING ProgramNameLiteral OperatorId
+                   SensitiveFunctionCode AccessGranted
+                   SignOnReturnCode
+           END-CALL.
+
+      *>   CheckDuplicateStudentId flags a second incoming transaction
+      *>   for the same StudentId as the previous one instead of
+      *>   letting it silently overlay the first.
+       CheckDuplicateStudentId.
+           IF NotFirstTransaction AND TranStudentId = PreviousStudentId
+               MOVE "N" TO TranOk
+               MOVE TranStudentId TO ErrStudentId
+               MOVE TranCode TO ErrTranCode
+               MOVE "Duplicate StudentId in transaction stream"
+                   TO ErrMessage
+               WRITE ErrorLine
+           END-IF.
+
+       ValidateTranCourseID.
+           IF TranAdd OR TranChange
+               MOVE TranCourseID TO CourseID OF CourseRec
+               READ CourseFile
+                   INVALID KEY
+                       MOVE "N" TO TranOk
+                       MOVE TranStudentId TO ErrStudentId
+                       MOVE TranCode TO ErrTranCode
+                       MOVE "Unknown CourseID on catalog" TO ErrMessage
+                       WRITE ErrorLine
+               END-READ
+           END-IF.
+
+       AddStudent.
+           MOVE TranStudentId TO StudentId OF StudentRec
+           READ StudentMasterFile
+               INVALID KEY
+                   PERFORM BuildMasterFromTran
+                   WRITE StudentRec
+                   PERFORM WriteAuditAdd
+               NOT INVALID KEY
+                   MOVE "N" TO TranOk
+                   MOVE TranStudentId TO ErrStudentId
+                   MOVE TranCode TO ErrTranCode
+                   MOVE "StudentId already on master" TO ErrMessage
+                   WRITE ErrorLine
+           END-READ.
+
+       ChangeStudent.
+           MOVE "N" TO StudentFoundFlag
+           MOVE TranStudentId TO StudentId OF StudentRec
+           READ StudentMasterFile
+               INVALID KEY
+                   MOVE "N" TO TranOk
+                   MOVE TranStudentId TO ErrStudentId
+                   MOVE TranCode TO ErrTranCode
+                   MOVE "StudentId not found for change" TO ErrMessage
+                   WRITE ErrorLine
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE "Y" TO StudentFoundFlag
+           END-READ
+           IF StudentFound
+               PERFORM WriteAuditBeforeImage
+               PERFORM BuildMasterFromTran
+               REWRITE StudentRec
+               PERFORM WriteAuditChange
+           END-IF.
+
+       DeleteStudent.
+           MOVE "N" TO StudentFoundFlag
+           MOVE TranStudentId TO StudentId OF StudentRec
+           READ StudentMasterFile
+               INVALID KEY
+                   MOVE "N" TO TranOk
+                   MOVE TranStudentId TO ErrStudentId
+                   MOVE TranCode TO ErrTranCode
+                   MOVE "StudentId not found for delete" TO ErrMessage
+                   WRITE ErrorLine
+                   END-WRITE
+               NOT INVALID KEY
+                   MOVE "Y" TO StudentFoundFlag
+           END-READ
+           IF StudentFound
+               PERFORM WriteAuditBeforeImage
+               DELETE StudentMasterFile
+               MOVE SPACES TO AudAfterImage
+               PERFORM WriteAuditRecord
+           END-IF.
+
+       BuildMasterFromTran.
+           MOVE TranForename TO Forename
+           MOVE TranSurname TO Surname
+           MOVE TranYOB TO YOB
+           MOVE TranMOB TO MOB
+           MOVE TranDOB TO DOB
+           MOVE TranCourseID TO CourseID OF StudentRec
+           MOVE TranGPA TO GPA.
+
+       WriteAuditBeforeImage.
+           MOVE Forename TO AudBeforeForename
+           MOVE Surname TO AudBeforeSurname
+           MOVE YOB TO AudBeforeYOB
+           MOVE MOB TO AudBeforeMOB
+           MOVE DOB TO AudBeforeDOB
+           MOVE CourseID OF StudentRec TO AudBeforeCourseID
+           MOVE GPA TO AudBeforeGPA.
+
+       WriteAuditAdd.
+           MOVE SPACES TO AudBeforeImage
+           MOVE Forename TO AudAfterForename
+           MOVE Surname TO AudAfterSurname
+           MOVE YOB TO AudAfterYOB
+           MOVE MOB TO AudAfterMOB
+           MOVE DOB TO AudAfterDOB
+           MOVE CourseID OF StudentRec TO AudAfterCourseID
+           MOVE GPA TO AudAfterGPA
+           PERFORM WriteAuditRecord.
+
+       WriteAuditChange.
+           MOVE Forename TO AudAfterForename
+           MOVE Surname TO AudAfterSurname
+           MOVE YOB TO AudAfterYOB
+           MOVE MOB TO AudAfterMOB
+           MOVE DOB TO AudAfterDOB
+           MOVE CourseID OF StudentRec TO AudAfterCourseID
+           MOVE GPA TO AudAfterGPA
+           PERFORM WriteAuditRecord.
+
+       WriteAuditRecord.
+           MOVE TranStudentId TO AudStudentId
+           MOVE TranCode TO AudTranCode
+           MOVE OperatorId TO AudOperatorId
+           MOVE FUNCTION CURRENT-DATE TO AudTimestamp
+           WRITE StudentAuditRec.
+
+       LogTranError.
+           MOVE TranStudentId TO ErrStudentId
+           MOVE TranCode TO ErrTranCode
+           MOVE "Unrecognized transaction code" TO ErrMessage
+           WRITE ErrorLine
+           STRING "Unrecognized transaction code for StudentId "
+                   TranStudentId
+                   DELIMITED BY SIZE INTO ExceptionText
+           CALL "ExceptionHandler" USING ProgramNameLiteral
+                   ExceptionNumber ExceptionSeverity ExceptionText
+                   ExceptionReturnCode
+           END-CALL.
+
+       ReadNextTransaction.
+           READ TransactionFile
+               AT END MOVE "10" TO TransactionStatus
+           END-READ.
