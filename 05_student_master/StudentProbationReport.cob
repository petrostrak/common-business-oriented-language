@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentProbationReport.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Nightly batch report that reads the student master and
+      *>   flags anyone below ProbationThreshold onto a probation
+      *>   report and anyone at or above DeansListThreshold onto a
+      *>   dean's list report. Thresholds are held in WORKING-STORAGE
+      *>   so the registrar can change the cut-offs by recompiling
+      *>   once instead of hunting them through a spreadsheet macro.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS StudentId OF StudentRec
+               FILE STATUS IS StudentMasterStatus.
+           SELECT ProbationReport ASSIGN TO "STUDPROB"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DeansListReport ASSIGN TO "STUDDEAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+       COPY STUDREC.
+       FD ProbationReport.
+       01 ProbationLine PIC X(50).
+       FD DeansListReport.
+       01 DeansListLine PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 StudentMasterStatus PIC XX VALUE "00".
+           88 MasterAtEnd VALUE "10".
+       01 ProbationThreshold PIC 9V9(2) VALUE 2.00.
+       01 DeansListThreshold PIC 9V9(2) VALUE 3.50.
+       01 ReportDetailLine.
+           02 DtlStudentId PIC 9(7).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 DtlSurname PIC X(12).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 DtlForename PIC X(9).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 DtlGPA PIC 9.99.
+       01 ProbationCount PIC 9(5) COMP VALUE ZERO.
+       01 DeansListCount PIC 9(5) COMP VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentMasterFile
+           OPEN OUTPUT ProbationReport
+           OPEN OUTPUT DeansListReport
+           PERFORM ReadNextStudent
+           PERFORM ClassifyStudent UNTIL MasterAtEnd
+           DISPLAY "Students on probation  = " ProbationCount
+           DISPLAY "Students on dean's list= " DeansListCount
+           CLOSE StudentMasterFile
+           CLOSE ProbationReport
+           CLOSE DeansListReport
+           STOP RUN.
+
+       ClassifyStudent.
+           IF GPA < ProbationThreshold
+               PERFORM WriteProbationLine
+           END-IF
+           IF GPA >= DeansListThreshold
+               PERFORM WriteDeansListLine
+           END-IF
+           PERFORM ReadNextStudent.
+
+       WriteProbationLine.
+           MOVE StudentId OF StudentRec TO DtlStudentId
+           MOVE Surname TO DtlSurname
+           MOVE Forename TO DtlForename
+           MOVE GPA TO DtlGPA
+           MOVE ReportDetailLine TO ProbationLine
+           WRITE ProbationLine
+           ADD 1 TO ProbationCount.
+
+       WriteDeansListLine.
+           MOVE StudentId OF StudentRec TO DtlStudentId
+           MOVE Surname TO DtlSurname
+           MOVE Forename TO DtlForename
+           MOVE GPA TO DtlGPA
+           MOVE ReportDetailLine TO DeansListLine
+           WRITE DeansListLine
+           ADD 1 TO DeansListCount.
+
+       ReadNextStudent.
+           READ StudentMasterFile NEXT RECORD
+               AT END MOVE "10" TO StudentMasterStatus
+           END-READ.
