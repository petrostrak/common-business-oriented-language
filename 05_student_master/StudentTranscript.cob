@@ -0,0 +1,91 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentTranscript.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Reads the student master (STUDMAST) and prints one
+      *>   formatted transcript page per student, with name and date
+      *>   of birth edited into readable form, for the registrar to
+      *>   hand out at term end.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT StudentMasterFile ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS StudentId OF StudentRec
+               FILE STATUS IS StudentMasterStatus.
+           SELECT TranscriptFile ASSIGN TO "TRANSCPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD StudentMasterFile.
+       COPY STUDREC.
+       FD TranscriptFile.
+       01 TranscriptLine PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 StudentMasterStatus PIC XX VALUE "00".
+           88 MasterAtEnd VALUE "10".
+       01 TranscriptHeading.
+           02 FILLER PIC X(20) VALUE "STUDENT TRANSCRIPT -".
+           02 HeadStudentId PIC 9(7).
+       01 TranscriptNameLine.
+           02 FILLER PIC X(10) VALUE "Name.....:".
+           02 HeadSurname PIC X(12).
+           02 FILLER PIC X(2) VALUE ", ".
+           02 HeadForename PIC X(9).
+       01 TranscriptDobLine.
+           02 FILLER PIC X(10) VALUE "DOB......:".
+           02 HeadDOB PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 HeadMOB PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 HeadYOB PIC 9(4).
+       01 TranscriptCourseLine.
+           02 FILLER PIC X(10) VALUE "Course...:".
+           02 HeadCourseID PIC X(5).
+       01 TranscriptGpaLine.
+           02 FILLER PIC X(10) VALUE "GPA......:".
+           02 HeadGPA PIC 9.99.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT StudentMasterFile
+           OPEN OUTPUT TranscriptFile
+           PERFORM ReadNextStudent
+           PERFORM PrintTranscript UNTIL MasterAtEnd
+           CLOSE StudentMasterFile
+           CLOSE TranscriptFile
+           STOP RUN.
+
+       PrintTranscript.
+           MOVE StudentId OF StudentRec TO HeadStudentId
+           MOVE TranscriptHeading TO TranscriptLine
+           WRITE TranscriptLine
+
+           MOVE Surname TO HeadSurname
+           MOVE Forename TO HeadForename
+           MOVE TranscriptNameLine TO TranscriptLine
+           WRITE TranscriptLine
+
+           MOVE DOB TO HeadDOB
+           MOVE MOB TO HeadMOB
+           MOVE YOB TO HeadYOB
+           MOVE TranscriptDobLine TO TranscriptLine
+           WRITE TranscriptLine
+
+           MOVE CourseID OF StudentRec TO HeadCourseID
+           MOVE TranscriptCourseLine TO TranscriptLine
+           WRITE TranscriptLine
+
+           MOVE GPA TO HeadGPA
+           MOVE TranscriptGpaLine TO TranscriptLine
+           WRITE TranscriptLine
+
+           MOVE SPACES TO TranscriptLine
+           WRITE TranscriptLine
+
+           PERFORM ReadNextStudent.
+
+       ReadNextStudent.
+           READ StudentMasterFile NEXT RECORD
+               AT END MOVE "10" TO StudentMasterStatus
+           END-READ.
