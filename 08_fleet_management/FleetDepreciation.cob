@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FleetDepreciation.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Calculates the current book value of every vehicle on the
+      *>   fleet master using straight-line depreciation, at a yearly
+      *>   rate that varies by manufacturer group (premium German
+      *>   marques hold their value less well than the generic fleet).
+      *>   Book value is floored at a fixed salvage percentage of the
+      *>   original purchase price.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FleetFile ASSIGN TO "FLEETMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RegistrationNumber OF FleetRec
+               FILE STATUS IS FleetFileStatus.
+           SELECT DepreciationReport ASSIGN TO "FLEETDEP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FleetFile.
+       COPY FLEETREC.
+       FD DepreciationReport.
+       01 DepreciationLine PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 FleetFileStatus PIC XX VALUE "00".
+           88 FleetAtEnd VALUE "10".
+       COPY STDDATE.
+       01 TodayYear PIC X(4).
+       01 PurchaseYear PIC X(4).
+       01 TodayYearNum PIC 9(4) VALUE ZERO.
+       01 PurchaseYearNum PIC 9(4) VALUE ZERO.
+       01 DepreciationRatePct PIC 9(2) VALUE ZERO.
+       01 SalvagePct PIC 9(2) VALUE 20.
+       01 YearsOwned PIC 9(4) VALUE ZERO.
+       01 TotalDepreciation PIC 9(6)V99 VALUE ZERO.
+       01 SalvageValue PIC 9(6)V99 VALUE ZERO.
+       01 BookValue PIC 9(6)V99 VALUE ZERO.
+       01 BookValueDisplay PIC ZZZ,ZZ9.99.
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT TodayYYYYMMDD FROM DATE YYYYMMDD
+           OPEN INPUT FleetFile
+           OPEN OUTPUT DepreciationReport
+           PERFORM ReadNextVehicle
+           PERFORM DepreciateVehicle UNTIL FleetAtEnd
+           CLOSE FleetFile
+           CLOSE DepreciationReport
+           STOP RUN.
+
+       DepreciateVehicle.
+           PERFORM SetDepreciationRate
+           MOVE TodayYYYYMMDD(1:4) TO TodayYear
+           MOVE PurchaseDate(1:4) TO PurchaseYear
+           MOVE TodayYear TO TodayYearNum
+           MOVE PurchaseYear TO PurchaseYearNum
+           COMPUTE YearsOwned = TodayYearNum - PurchaseYearNum
+           COMPUTE SalvageValue ROUNDED =
+                   PurchasePrice * SalvagePct / 100
+           COMPUTE TotalDepreciation ROUNDED =
+                   PurchasePrice * DepreciationRatePct / 100
+                   * YearsOwned
+           IF TotalDepreciation > PurchasePrice - SalvageValue
+               COMPUTE BookValue = SalvageValue
+           ELSE
+               COMPUTE BookValue ROUNDED =
+                       PurchasePrice - TotalDepreciation
+           END-IF
+           MOVE BookValue TO BookValueDisplay
+           PERFORM WriteDepreciationLine
+           PERFORM ReadNextVehicle.
+
+       SetDepreciationRate.
+           EVALUATE TRUE
+               WHEN GroupIsVWGroup
+                   MOVE 12 TO DepreciationRatePct
+               WHEN GroupIsGerman
+                   MOVE 15 TO DepreciationRatePct
+               WHEN OTHER
+                   MOVE 10 TO DepreciationRatePct
+           END-EVALUATE.
+
+       WriteDepreciationLine.
+           STRING RegistrationNumber " " MakeOfCar
+                   " book value " BookValueDisplay
+                   DELIMITED BY SIZE INTO DepreciationLine
+           WRITE DepreciationLine.
+
+       ReadNextVehicle.
+           READ FleetFile NEXT RECORD
+               AT END MOVE "10" TO FleetFileStatus
+           END-READ.
