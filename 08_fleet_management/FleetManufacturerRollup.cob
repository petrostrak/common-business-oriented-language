@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FleetManufacturerRollup.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Counts and lists vehicles on the fleet master by
+      *>   manufacturer group (VW Group, other German-made, everything
+      *>   else) so transport can see at a glance how exposed we are
+      *>   to a single manufacturer for parts/recall purposes.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FleetFile ASSIGN TO "FLEETMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RegistrationNumber OF FleetRec
+               FILE STATUS IS FleetFileStatus.
+           SELECT RollupReport ASSIGN TO "FLEETROL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FleetFile.
+       COPY FLEETREC.
+       FD RollupReport.
+       01 RollupLine PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 FleetFileStatus PIC XX VALUE "00".
+           88 FleetAtEnd VALUE "10".
+       01 VWGroupCount PIC 9(5) VALUE ZERO.
+       01 GermanCount PIC 9(5) VALUE ZERO.
+       01 OtherCount PIC 9(5) VALUE ZERO.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT FleetFile
+           OPEN OUTPUT RollupReport
+           PERFORM ReadNextVehicle
+           PERFORM CountVehicle UNTIL FleetAtEnd
+           PERFORM PrintRollup
+           CLOSE FleetFile
+           CLOSE RollupReport
+           STOP RUN.
+
+       CountVehicle.
+           EVALUATE TRUE
+               WHEN GroupIsVWGroup
+                   ADD 1 TO VWGroupCount
+               WHEN GroupIsGerman
+                   ADD 1 TO GermanCount
+               WHEN OTHER
+                   ADD 1 TO OtherCount
+           END-EVALUATE
+           PERFORM ReadNextVehicle.
+
+       PrintRollup.
+           STRING "VW Group       " VWGroupCount
+               DELIMITED BY SIZE INTO RollupLine
+           WRITE RollupLine
+           STRING "Other German   " GermanCount
+               DELIMITED BY SIZE INTO RollupLine
+           WRITE RollupLine
+           STRING "Everything else" OtherCount
+               DELIMITED BY SIZE INTO RollupLine
+           WRITE RollupLine.
+
+       ReadNextVehicle.
+           READ FleetFile NEXT RECORD
+               AT END MOVE "10" TO FleetFileStatus
+           END-READ.
