@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FleetServiceSchedule.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Works out the next service due date for every vehicle on
+      *>   the fleet master, using a mileage/time interval that varies
+      *>   by manufacturer group, and flags anything already overdue
+      *>   on today's date or current mileage.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FleetFile ASSIGN TO "FLEETMS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS RegistrationNumber OF FleetRec
+               FILE STATUS IS FleetFileStatus.
+           SELECT ServiceReport ASSIGN TO "FLEETSVC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FleetFile.
+       COPY FLEETREC.
+       FD ServiceReport.
+       01 ServiceLine PIC X(80).
+       WORKING-STORAGE SECTION.
+       01 FleetFileStatus PIC XX VALUE "00".
+           88 FleetAtEnd VALUE "10".
+       COPY STDDATE.
+       01 ServiceMileageInterval PIC 9(6) VALUE ZERO.
+       01 ServiceMonthInterval PIC 9(2) VALUE ZERO.
+       01 OverdueFlag PIC X VALUE "N".
+           88 VehicleOverdue VALUE "Y".
+
+      *>   LastServiceYear/Month/Day hold LastServiceDate decomposed
+      *>   so the month interval can be carried into the year instead
+      *>   of added straight onto the YYYYMMDD integer, which would
+      *>   walk the month digits off the end of the date rather than
+      *>   advance the calendar.
+       01 LastServiceYear PIC 9(4) VALUE ZERO.
+       01 LastServiceMonthDay PIC 9(4) VALUE ZERO.
+       01 LastServiceMonth PIC 9(2) VALUE ZERO.
+       01 LastServiceDay PIC 9(2) VALUE ZERO.
+       01 NextServiceMonth PIC 9(4) VALUE ZERO.
+
+      *>   Manufacturer groups with shorter intervals (VW Group,
+      *>   German) get a tighter mileage/time band than the generic
+      *>   "other" group - matches the servicing contracts transport
+      *>   negotiated with the dealer network.
+       PROCEDURE DIVISION.
+       Begin.
+           ACCEPT TodayYYYYMMDD FROM DATE YYYYMMDD
+           OPEN INPUT FleetFile
+           OPEN OUTPUT ServiceReport
+           PERFORM ReadNextVehicle
+           PERFORM ScheduleVehicle UNTIL FleetAtEnd
+           CLOSE FleetFile
+           CLOSE ServiceReport
+           STOP RUN.
+
+       ScheduleVehicle.
+           PERFORM SetServiceInterval
+           PERFORM ComputeNextServiceDue
+           MOVE "N" TO OverdueFlag
+           IF NextServiceDue < TodayYYYYMMDD
+               MOVE "Y" TO OverdueFlag
+           END-IF
+           IF Mileage >= ServiceMileageInterval
+               MOVE "Y" TO OverdueFlag
+           END-IF
+           PERFORM WriteServiceLine
+           PERFORM ReadNextVehicle.
+
+      *>   ComputeNextServiceDue decomposes LastServiceDate into
+      *>   year/month/day and carries the month interval into the
+      *>   year, instead of adding the interval straight onto the
+      *>   YYYYMMDD integer where it would land in the wrong month
+      *>   (or an invalid one) rather than advance the calendar.
+       ComputeNextServiceDue.
+           DIVIDE LastServiceDate BY 10000
+               GIVING LastServiceYear
+               REMAINDER LastServiceMonthDay
+           DIVIDE LastServiceMonthDay BY 100
+               GIVING LastServiceMonth
+               REMAINDER LastServiceDay
+           COMPUTE NextServiceMonth =
+                   LastServiceMonth + ServiceMonthInterval
+           IF NextServiceMonth > 12
+               ADD 1 TO LastServiceYear
+               SUBTRACT 12 FROM NextServiceMonth
+           END-IF
+           COMPUTE NextServiceDue =
+                   LastServiceYear * 10000 +
+                   NextServiceMonth * 100 + LastServiceDay.
+
+       SetServiceInterval.
+           EVALUATE TRUE
+               WHEN GroupIsVWGroup
+                   MOVE 6 TO ServiceMonthInterval
+                   MOVE 10000 TO ServiceMileageInterval
+               WHEN GroupIsGerman
+                   MOVE 6 TO ServiceMonthInterval
+                   MOVE 12000 TO ServiceMileageInterval
+               WHEN OTHER
+                   MOVE 12 TO ServiceMonthInterval
+                   MOVE 15000 TO ServiceMileageInterval
+           END-EVALUATE.
+
+       WriteServiceLine.
+           IF VehicleOverdue
+               STRING RegistrationNumber " " MakeOfCar
+                       " SERVICE OVERDUE"
+                       DELIMITED BY SIZE INTO ServiceLine
+           ELSE
+               STRING RegistrationNumber " " MakeOfCar
+                       " next service due " NextServiceDue
+                       DELIMITED BY SIZE INTO ServiceLine
+           END-IF
+           WRITE ServiceLine.
+
+       ReadNextVehicle.
+           READ FleetFile NEXT RECORD
+               AT END MOVE "10" TO FleetFileStatus
+           END-READ.
