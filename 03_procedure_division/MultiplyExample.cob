@@ -1,14 +1,174 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MultiplyExample.
        AUTHOR. Petros Trakadas.
        DATE-WRITTEN. 3rd June 2025.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 Fees       PIC 9(3)V99 VALUE 052.24.
-       01 Members    PIC 9(4)    VALUE 1024.
-       01 TotalFees  PIC 9(5)V99 VALUE ZEROS.
+      *>   2026-08-08  Turned into a batch membership billing run: each
+      *>   member on MEMBTRAN is looked up against a tiered fee
+      *>   schedule, prorated for a partial period if they joined or
+      *>   cancelled mid-month, and the result written to MEMBFEE for
+      *>   the year-end summary and cash reconciliation.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MembershipFile ASSIGN TO "MEMBTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MembershipFileStatus.
+           SELECT MemberFeeFile ASSIGN TO "MEMBFEE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MembershipFile.
+       COPY MEMBREC.
+       FD MemberFeeFile.
+       COPY MEMFEE.
+       WORKING-STORAGE SECTION.
+       01 MembershipFileStatus PIC XX VALUE "00".
+           88 MembershipAtEnd VALUE "10".
+       01 Fees PIC 9(3)V99 VALUE ZEROS.
+       01 TotalFees PIC 9(5)V99 VALUE ZEROS.
+       01 GrandTotalFees PIC 9(7)V99 VALUE ZEROS.
+       01 MembersBilled PIC 9(5) COMP VALUE ZERO.
+       01 MembersRead PIC 9(5) COMP VALUE ZERO.
+       01 MembersRejected PIC 9(5) COMP VALUE ZERO.
+       01 ProgramNameLiteral PIC X(20) VALUE "MultiplyExample".
+       01 MembersReadForReport PIC 9(7).
+       01 MembersBilledForReport PIC 9(7).
+       01 MembersRejectedForReport PIC 9(7).
+       01 GrandTotalFeesForReport PIC 9(9)V99.
+
+      *>   Fee schedule, one rate per membership type, loaded from
+      *>   literal VALUEs and accessed through the REDEFINES table.
+       01 FeeScheduleValues.
+           02 FILLER PIC X(6) VALUE "S05224".
+           02 FILLER PIC X(6) VALUE "F08500".
+           02 FILLER PIC X(6) VALUE "T02500".
+           02 FILLER PIC X(6) VALUE "R04000".
+       01 FeeScheduleTable REDEFINES FeeScheduleValues.
+           02 FeeScheduleEntry OCCURS 4 TIMES.
+               03 FeeScheduleType PIC X.
+               03 FeeScheduleRate PIC 9(3)V99.
+       01 FeeIdx PIC 9 COMP VALUE ZERO.
+       01 FeeRateFound PIC X VALUE "N".
+           88 FeeRateOk VALUE "Y".
+
+      *>   Mid-period proration working fields.
+       01 BilledDays PIC 99 VALUE ZERO.
+       01 FeeOverflowReturnCode PIC 9(4) VALUE ZERO.
+       01 OperatorId PIC X(8) VALUE "BATCH01".
+       01 SensitiveFunctionCode PIC X(8) VALUE "FEEBILL ".
+       01 AccessGranted PIC X VALUE "N".
+           88 AccessIsGranted VALUE "Y".
+       01 SignOnReturnCode PIC 9(4) VALUE ZERO.
        PROCEDURE DIVISION.
        Begin.
-           MULTIPLY Fees BY Members GIVING TotalFees
-           DISPLAY TotalFees 
+           PERFORM CheckOperatorEntitlement
+           IF NOT AccessIsGranted
+               DISPLAY "MultiplyExample - operator " OperatorId
+                       " is not entitled to run this program"
+               MOVE SignOnReturnCode TO RETURN-CODE
+               STOP RUN
+           END-IF
+           OPEN INPUT MembershipFile
+           OPEN OUTPUT MemberFeeFile
+           PERFORM ReadNextMember
+           PERFORM BillMember UNTIL MembershipAtEnd
+           MOVE MembersRead TO MembersReadForReport
+           MOVE MembersBilled TO MembersBilledForReport
+           MOVE MembersRejected TO MembersRejectedForReport
+           MOVE GrandTotalFees TO GrandTotalFeesForReport
+           CALL "RunControlReport" USING ProgramNameLiteral
+                   MembersReadForReport MembersBilledForReport
+                   MembersRejectedForReport GrandTotalFeesForReport
+           END-CALL
+           CLOSE MembershipFile
+           CLOSE MemberFeeFile
            STOP RUN.
+
+      *>   CheckOperatorEntitlement makes sure the operator this batch
+      *>   run is running under is cleared to bill membership fees
+      *>   before a single member is processed.
+       CheckOperatorEntitlement.
+           CALL "OperatorSignOn" USING ProgramNameLiteral OperatorId
+                   SensitiveFunctionCode AccessGranted
+                   SignOnReturnCode
+           END-CALL.
+
+       BillMember.
+           PERFORM LookupFeeRate
+           IF FeeRateOk
+               PERFORM ProrateFees
+               MULTIPLY Fees BY 1 GIVING TotalFees
+               PERFORM ApplyProration
+               PERFORM WriteMemberFee
+               ADD TotalFees TO GrandTotalFees
+                   ON SIZE ERROR
+                       CALL "OverflowCheck" USING "MultiplyExample"
+                           "GrandTotalFees accumulation"
+                           FeeOverflowReturnCode
+                       END-CALL
+               END-ADD
+               ADD 1 TO MembersBilled
+           ELSE
+               DISPLAY "No fee schedule for MemberType "
+                       MemberType " - MemberId " MemberId
+               ADD 1 TO MembersRejected
+           END-IF
+           ADD 1 TO MembersRead
+           PERFORM ReadNextMember.
+
+      *>   LookupFeeRate finds the Fees rate for this member's
+      *>   MemberType in the fee schedule table.
+       LookupFeeRate.
+           MOVE "N" TO FeeRateFound
+           MOVE ZERO TO FeeIdx
+           PERFORM FindFeeRateEntry
+               VARYING FeeIdx FROM 1 BY 1
+               UNTIL FeeIdx > 4 OR FeeRateOk.
+
+       FindFeeRateEntry.
+           IF FeeScheduleType(FeeIdx) = MemberType
+               MOVE FeeScheduleRate(FeeIdx) TO Fees
+               MOVE "Y" TO FeeRateFound
+           END-IF.
+
+      *>   ProrateFees works out how many of the DaysInPeriod days
+      *>   this member is actually being billed for, based on the
+      *>   day they joined and/or cancelled.
+       ProrateFees.
+           MOVE DaysInPeriod TO BilledDays
+           IF JoinDay > 1
+               SUBTRACT JoinDay FROM BilledDays GIVING BilledDays
+               ADD 1 TO BilledDays
+           END-IF
+           IF CancelDay > 0 AND CancelDay < DaysInPeriod
+               SUBTRACT DaysInPeriod FROM BilledDays
+               ADD CancelDay TO BilledDays
+           END-IF
+           IF BilledDays > DaysInPeriod
+               MOVE DaysInPeriod TO BilledDays
+           END-IF.
+
+       ApplyProration.
+           IF BilledDays < DaysInPeriod
+               COMPUTE TotalFees ROUNDED =
+                   Fees * BilledDays / DaysInPeriod
+                   ON SIZE ERROR
+                       CALL "OverflowCheck" USING "MultiplyExample"
+                           "ApplyProration" FeeOverflowReturnCode
+                       END-CALL
+               END-COMPUTE
+           END-IF.
+
+       WriteMemberFee.
+           MOVE MemberId TO FeeMemberId
+           MOVE Region TO FeeRegion
+           MOVE BillMonth TO FeeBillMonth
+           MOVE BillYear TO FeeBillYear
+           MOVE TotalFees TO FeeTotalFees
+           WRITE MemberFeeRec
+           DISPLAY "MemberId " MemberId " fee = " TotalFees.
+
+       ReadNextMember.
+           READ MembershipFile
+               AT END MOVE "10" TO MembershipFileStatus
+           END-READ.
