@@ -4,11 +4,11 @@
        DATE-WRITTEN. 3rd June 2025.
       *>   Accepts two numbers from the user, multiplies them together
       *>   and then displays the result.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 Num1 PIC 9.
-       01 Num2 PIC 9.
-       01 Result PIC 99.
+      *>   2026-08-08  Num1/Num2/Result now come from the shared
+      *>   OPERANDS copybook instead of being redeclared here.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY OPERANDS.
        PROCEDURE DIVISION.
        Begin.
            DISPLAY "Enter a single digit number: " WITH NO ADVANCING 
