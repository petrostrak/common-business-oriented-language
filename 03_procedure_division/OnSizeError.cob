@@ -1,20 +1,67 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. OnSizeError.
        AUTHOR. Petros Trakadas.
        DATE-WRITTEN 3rd June 2025.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *>   2026-08-08  Replaced the DISPLAY-only overflow alert with a
+      *>   call to the shared OverflowCheck subroutine (real error log
+      *>   and return code for JCL to condition on), plus a corrective
+      *>   recomputation path into a wider intermediate field before
+      *>   giving up and routing the record to a manual review queue.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ManualReviewFile ASSIGN TO "MANREVW"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ManualReviewFileStatus.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ManualReviewFile.
+       01 ManualReviewLine PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 ManualReviewFileStatus PIC XX VALUE "00".
        01 Num1 PIC 9.
        01 Num2 PIC 9.
        01 Num3 PIC 9.
        01 Num4 PIC 9.
        01 FinalResult PIC 9.
+       01 WidenedResult PIC 9(4) VALUE ZERO.
+       01 OverflowReturnCode PIC 9(4) VALUE ZERO.
        PROCEDURE DIVISION.
        Begin.
            MOVE 2 TO Num1, Num2, Num3, Num4
-           COMPUTE FinalResult = Num1 * Num2 * Num3 * Num4 
-           ON SIZE ERROR DISPLAY "Alert: FinalResult too small to hold "
-                                                              "result" 
+           COMPUTE FinalResult = Num1 * Num2 * Num3 * Num4
+               ON SIZE ERROR
+                   PERFORM RecoverFromOverflow
            END-COMPUTE
+           IF OverflowReturnCode = ZERO
+               DISPLAY "Final result is " FinalResult
+           END-IF
+           MOVE OverflowReturnCode TO RETURN-CODE
            STOP RUN.
 
+      *>   RecoverFromOverflow logs the overflow centrally, then
+      *>   re-computes into a field wide enough for this program's
+      *>   own numbers; if even that were to overflow, the record is
+      *>   routed to a manual review queue instead of being abandoned.
+       RecoverFromOverflow.
+           CALL "OverflowCheck" USING "OnSizeError"
+                   "Num1*Num2*Num3*Num4" OverflowReturnCode
+           END-CALL
+           COMPUTE WidenedResult = Num1 * Num2 * Num3 * Num4
+               ON SIZE ERROR
+                   PERFORM RouteToManualReview
+           END-COMPUTE
+           DISPLAY "FinalResult overflowed PIC 9 - recovered into a "
+                   "wider field: " WidenedResult.
+
+       RouteToManualReview.
+           OPEN EXTEND ManualReviewFile
+           IF ManualReviewFileStatus = "35"
+               OPEN OUTPUT ManualReviewFile
+           END-IF
+           STRING "OnSizeError - result too large even for the "
+                   "recovery field - Num1=" Num1 " Num2=" Num2
+                   " Num3=" Num3 " Num4=" Num4
+                   DELIMITED BY SIZE INTO ManualReviewLine
+           WRITE ManualReviewLine
+           CLOSE ManualReviewFile.
