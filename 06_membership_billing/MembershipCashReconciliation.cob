@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MembershipCashReconciliation.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Matches the cash-receipts file against the billed fee
+      *>   totals on MEMBFEE (both sorted ascending on MemberId) and
+      *>   reports over/under payments and refunds due, instead of us
+      *>   only finding a billing mismatch when a member complains.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MemberFeeFile ASSIGN TO "MEMBFEE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MemberFeeStatus.
+           SELECT CashReceiptsFile ASSIGN TO "CASHRECV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CashReceiptsStatus.
+           SELECT ReconciliationReport ASSIGN TO "CASHRECN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MemberFeeFile.
+       COPY MEMFEE.
+       FD CashReceiptsFile.
+       COPY CASHREC.
+       FD ReconciliationReport.
+       01 ReconLine PIC X(60).
+       WORKING-STORAGE SECTION.
+       01 MemberFeeStatus PIC XX VALUE "00".
+           88 MemberFeeAtEnd VALUE "10".
+       01 CashReceiptsStatus PIC XX VALUE "00".
+           88 CashReceiptsAtEnd VALUE "10".
+       01 HighKeyValue PIC 9(6) VALUE 999999.
+       01 FeeKey PIC 9(6) VALUE ZEROS.
+       01 ReceiptKey PIC 9(6) VALUE ZEROS.
+       01 ReconDetailLine.
+           02 RcnMemberId PIC 9(6).
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RcnBilled PIC 9(5)V99.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RcnReceived PIC 9(5)V99.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RcnDifference PIC S9(5)V99.
+           02 FILLER PIC X(2) VALUE SPACES.
+           02 RcnRemark PIC X(20).
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT MemberFeeFile
+           OPEN INPUT CashReceiptsFile
+           OPEN OUTPUT ReconciliationReport
+           PERFORM ReadNextFee
+           PERFORM ReadNextReceipt
+           PERFORM MatchFeeAndReceipt
+               UNTIL MemberFeeAtEnd AND CashReceiptsAtEnd
+           CLOSE MemberFeeFile
+           CLOSE CashReceiptsFile
+           CLOSE ReconciliationReport
+           STOP RUN.
+
+       MatchFeeAndReceipt.
+           PERFORM SetCompareKeys
+           EVALUATE TRUE
+               WHEN FeeKey = ReceiptKey AND FeeKey NOT = HighKeyValue
+                   PERFORM ReportMatchedPayment
+                   PERFORM ReadNextFee
+                   PERFORM ReadNextReceipt
+               WHEN FeeKey < ReceiptKey
+                   PERFORM ReportUnmatchedBilling
+                   PERFORM ReadNextFee
+               WHEN OTHER
+                   PERFORM ReportUnmatchedReceipt
+                   PERFORM ReadNextReceipt
+           END-EVALUATE.
+
+       SetCompareKeys.
+           IF MemberFeeAtEnd
+               MOVE HighKeyValue TO FeeKey
+           ELSE
+               MOVE FeeMemberId TO FeeKey
+           END-IF
+           IF CashReceiptsAtEnd
+               MOVE HighKeyValue TO ReceiptKey
+           ELSE
+               MOVE CashMemberId TO ReceiptKey
+           END-IF.
+
+       ReportMatchedPayment.
+           MOVE FeeMemberId TO RcnMemberId
+           MOVE FeeTotalFees TO RcnBilled
+           MOVE CashAmountReceived TO RcnReceived
+           COMPUTE RcnDifference = CashAmountReceived - FeeTotalFees
+           EVALUATE TRUE
+               WHEN RcnDifference = 0
+                   MOVE "PAID IN FULL" TO RcnRemark
+               WHEN RcnDifference > 0
+                   MOVE "REFUND DUE" TO RcnRemark
+               WHEN OTHER
+                   MOVE "UNDERPAID" TO RcnRemark
+           END-EVALUATE
+           MOVE ReconDetailLine TO ReconLine
+           WRITE ReconLine.
+
+       ReportUnmatchedBilling.
+           MOVE FeeMemberId TO RcnMemberId
+           MOVE FeeTotalFees TO RcnBilled
+           MOVE ZEROS TO RcnReceived
+           COMPUTE RcnDifference = 0 - FeeTotalFees
+           MOVE "NO PAYMENT RECEIVED" TO RcnRemark
+           MOVE ReconDetailLine TO ReconLine
+           WRITE ReconLine.
+
+       ReportUnmatchedReceipt.
+           MOVE CashMemberId TO RcnMemberId
+           MOVE ZEROS TO RcnBilled
+           MOVE CashAmountReceived TO RcnReceived
+           MOVE CashAmountReceived TO RcnDifference
+           MOVE "PAYMENT NOT BILLED" TO RcnRemark
+           MOVE ReconDetailLine TO ReconLine
+           WRITE ReconLine.
+
+       ReadNextFee.
+           READ MemberFeeFile
+               AT END MOVE "10" TO MemberFeeStatus
+           END-READ.
+
+       ReadNextReceipt.
+           READ CashReceiptsFile
+               AT END MOVE "10" TO CashReceiptsStatus
+           END-READ.
