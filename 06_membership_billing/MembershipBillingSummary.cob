@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MembershipBillingSummary.
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 8th August 2026.
+      *>   Reads the MEMBFEE file produced by the membership fee
+      *>   calculation and accumulates TotalFees by region and by
+      *>   month, with a grand total line, so finance can close out
+      *>   the year without re-deriving totals from raw output.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MemberFeeFile ASSIGN TO "MEMBFEE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MemberFeeStatus.
+           SELECT SummaryReport ASSIGN TO "BILLSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD MemberFeeFile.
+       COPY MEMFEE.
+       FD SummaryReport.
+       01 SummaryLine PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 MemberFeeStatus PIC XX VALUE "00".
+           88 MemberFeeAtEnd VALUE "10".
+       01 RegionTotalsValues.
+           02 FILLER PIC X(14) VALUE "ATHN0000000000".
+           02 FILLER PIC X(14) VALUE "PATR0000000000".
+           02 FILLER PIC X(14) VALUE "THES0000000000".
+           02 FILLER PIC X(14) VALUE "OTHR0000000000".
+       01 RegionTotalsTable REDEFINES RegionTotalsValues.
+           02 RegionTotalEntry OCCURS 4 TIMES.
+               03 RegionCode PIC X(4).
+               03 RegionTotal PIC 9(8)V99.
+       01 RegionIdx PIC 9 COMP VALUE ZERO.
+       01 MonthIdx PIC 99 VALUE ZERO.
+
+       01 MonthTotalsTable.
+           02 MonthTotal PIC 9(8)V99 OCCURS 12 TIMES VALUE ZERO.
+
+       01 GrandTotal PIC 9(9)V99 VALUE ZEROS.
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT MemberFeeFile
+           OPEN OUTPUT SummaryReport
+           PERFORM ReadNextFee
+           PERFORM AccumulateFee UNTIL MemberFeeAtEnd
+           PERFORM PrintSummary
+           CLOSE MemberFeeFile
+           CLOSE SummaryReport
+           STOP RUN.
+
+       AccumulateFee.
+           PERFORM AddToRegionTotal
+           ADD FeeTotalFees TO MonthTotal(FeeBillMonth)
+           ADD FeeTotalFees TO GrandTotal
+           PERFORM ReadNextFee.
+
+       AddToRegionTotal.
+           MOVE ZERO TO RegionIdx
+           PERFORM FindRegionEntry
+               VARYING RegionIdx FROM 1 BY 1
+               UNTIL RegionIdx > 4
+                  OR RegionCode(RegionIdx) = FeeRegion.
+           IF RegionIdx <= 4
+               ADD FeeTotalFees TO RegionTotal(RegionIdx)
+           ELSE
+               ADD FeeTotalFees TO RegionTotal(4)
+           END-IF.
+
+       FindRegionEntry.
+      *>   no-op body; the VARYING clause above does the searching.
+           CONTINUE.
+
+       PrintSummary.
+           MOVE "REGION TOTALS" TO SummaryLine
+           WRITE SummaryLine
+           PERFORM PrintRegionLine
+               VARYING RegionIdx FROM 1 BY 1 UNTIL RegionIdx > 4
+           MOVE SPACES TO SummaryLine
+           WRITE SummaryLine
+           MOVE "MONTH TOTALS" TO SummaryLine
+           WRITE SummaryLine
+           PERFORM PrintMonthLine
+               VARYING MonthIdx FROM 1 BY 1 UNTIL MonthIdx > 12
+           MOVE SPACES TO SummaryLine
+           WRITE SummaryLine
+           MOVE "GRAND TOTAL " TO SummaryLine
+           PERFORM MoveGrandTotal
+           WRITE SummaryLine.
+
+       PrintRegionLine.
+           MOVE SPACES TO SummaryLine
+           STRING RegionCode(RegionIdx) " " RegionTotal(RegionIdx)
+               DELIMITED BY SIZE INTO SummaryLine
+           WRITE SummaryLine.
+
+       PrintMonthLine.
+           MOVE SPACES TO SummaryLine
+           STRING "Month " MonthIdx " " MonthTotal(MonthIdx)
+               DELIMITED BY SIZE INTO SummaryLine
+           WRITE SummaryLine.
+
+       MoveGrandTotal.
+           STRING "GRAND TOTAL " GrandTotal
+               DELIMITED BY SIZE INTO SummaryLine.
+
+       ReadNextFee.
+           READ MemberFeeFile
+               AT END MOVE "10" TO MemberFeeStatus
+           END-READ.
