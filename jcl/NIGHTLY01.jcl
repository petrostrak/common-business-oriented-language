@@ -0,0 +1,33 @@
+//NIGHTLY01 JOB (ACCTG),'NIGHTLY BATCH STREAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY01 - runs the student master update, the membership   *
+//* fee billing calculation and the branch activity roll-up in   *
+//* sequence each night. Each step's COND parameter stops the    *
+//* steps that depend on it if an earlier step abends or ends    *
+//* with a non-zero return code.                                 *
+//*--------------------------------------------------------------*
+//STUDUPD  EXEC PGM=STUDENRL
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDMAST DD   DSN=PROD.STUDENT.MASTER,DISP=SHR
+//STUDTRNF DD   DSN=PROD.STUDENT.TRANIN,DISP=SHR
+//COURSEMS DD   DSN=PROD.COURSE.MASTER,DISP=SHR
+//STUDUPER DD   SYSOUT=*
+//STUDAUD  DD   DSN=PROD.STUDENT.AUDIT,DISP=MOD
+//STUDCKPT DD   DSN=PROD.STUDENT.CKPT,DISP=SHR
+//OPERSEC  DD   DSN=PROD.OPERATOR.SECURITY,DISP=SHR
+//SIGNLOG  DD   DSN=PROD.OPERATOR.SIGNLOG,DISP=MOD
+//*
+//FEEBILL  EXEC PGM=MULTEXPL,COND=(4,LT,STUDUPD)
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MEMBTRAN DD   DSN=PROD.MEMBER.TRANIN,DISP=SHR
+//MEMBFEE  DD   DSN=PROD.MEMBER.FEE,DISP=(NEW,CATLG,DELETE)
+//OPERSEC  DD   DSN=PROD.OPERATOR.SECURITY,DISP=SHR
+//SIGNLOG  DD   DSN=PROD.OPERATOR.SIGNLOG,DISP=MOD
+//*
+//BRNCHROL EXEC PGM=BRANCROL,COND=((4,LT,STUDUPD),(4,LT,FEEBILL))
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CITYTRAN DD   DSN=PROD.BRANCH.TRANIN,DISP=SHR
+//BRANCHMS DD   DSN=PROD.BRANCH.MASTER,DISP=SHR
+//CITYROLL DD   SYSOUT=*
+//
