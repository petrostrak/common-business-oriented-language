@@ -1,20 +1,180 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. DoCalc.
        AUTHOR. Petros Trakadas.
        DATE-WRITTEN. 31st May 2025.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 FirstNum     PIC 9       VALUE ZEROS.
-       01 SecondNum    PIC 9       VALUE ZEROS.
-       01 CalcResult   PIC 99      VALUE 0.
+      *>   2026-08-08  Widened the operands to handle real shop-floor
+      *>   tallies instead of single digits, added ON SIZE ERROR
+      *>   handling, a selectable-operation menu (add/subtract/
+      *>   multiply/divide), and a batch accumulation mode that reads
+      *>   a file of operand pairs instead of requiring an operator to
+      *>   sit at a terminal for every end-of-day rerun.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CalcTranFile ASSIGN TO "CALCTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CalcTranFileStatus.
+           SELECT CalcSummaryFile ASSIGN TO "CALCSUMM"
+               ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD CalcTranFile.
+       COPY CALCTRAN.
+       FD CalcSummaryFile.
+       01 CalcSummaryLine PIC X(50).
+       WORKING-STORAGE SECTION.
+       01 FirstNum     PIC 9(3)    VALUE ZEROS.
+       01 SecondNum    PIC 9(3)    VALUE ZEROS.
+       01 CalcResult   PIC S9(6)   VALUE 0.
        01 UserPrompt   PIC X(38)   VALUE
            "Please enter two single digit numbers".
+
+       01 RunModeChoice PIC X VALUE "I".
+           88 RunModeInteractive VALUE "I" "i".
+           88 RunModeBatch VALUE "B" "b".
+
+       01 OperationChoice PIC X VALUE "A".
+           88 OperationAdd VALUE "A" "a".
+           88 OperationSubtract VALUE "S" "s".
+           88 OperationMultiply VALUE "M" "m".
+           88 OperationDivide VALUE "D" "d".
+
+       01 SizeErrorFlag PIC X VALUE "N".
+           88 SizeErrorOccurred VALUE "Y".
+       01 CalcOverflowReturnCode PIC 9(4) VALUE ZERO.
+
+       01 CalcTranFileStatus PIC XX VALUE "00".
+           88 CalcTranAtEnd VALUE "10".
+       01 GrandTotal PIC S9(7) VALUE ZERO.
+       01 RecordsProcessed PIC 9(5) VALUE ZERO.
+       01 RecordsRejected PIC 9(5) VALUE ZERO.
        PROCEDURE DIVISION.
        CalculateResult.
-           DISPLAY UserPrompt
-           ACCEPT FirstNum 
-           ACCEPT SecondNum 
-           COMPUTE CalcResult = FirstNum + SecondNum
-           DISPLAY "Result is = " CalcResult 
+           DISPLAY "Run in (I)nteractive or (B)atch mode - "
+                   WITH NO ADVANCING
+           ACCEPT RunModeChoice
+           EVALUATE TRUE
+               WHEN RunModeInteractive
+                   PERFORM RunInteractiveMode
+               WHEN RunModeBatch
+                   PERFORM RunBatchMode
+               WHEN OTHER
+                   DISPLAY "Unrecognized mode - assuming interactive"
+                   PERFORM RunInteractiveMode
+           END-EVALUATE
            STOP RUN.
-           
\ No newline at end of file
+
+       RunInteractiveMode.
+           DISPLAY UserPrompt
+           ACCEPT FirstNum
+           ACCEPT SecondNum
+           PERFORM SelectOperation
+           PERFORM ComputeResult
+           IF SizeErrorOccurred
+               DISPLAY "Calculation could not be completed"
+           ELSE
+               DISPLAY "Result is = " CalcResult
+           END-IF.
+
+       SelectOperation.
+           DISPLAY "Select operation (A)dd (S)ubtract (M)ultiply "
+                   "(D)ivide - " WITH NO ADVANCING
+           ACCEPT OperationChoice.
+
+      *>   ComputeResult applies the chosen operation with ON SIZE
+      *>   ERROR protection so an overflowing result or a divide by
+      *>   zero is reported instead of corrupting CalcResult.
+       ComputeResult.
+           MOVE "N" TO SizeErrorFlag
+           EVALUATE TRUE
+               WHEN OperationAdd
+                   COMPUTE CalcResult = FirstNum + SecondNum
+                       ON SIZE ERROR
+                           MOVE "Y" TO SizeErrorFlag
+                           CALL "OverflowCheck" USING "DoCalc"
+                               "ComputeResult" CalcOverflowReturnCode
+                           END-CALL
+                   END-COMPUTE
+               WHEN OperationSubtract
+                   COMPUTE CalcResult = FirstNum - SecondNum
+                       ON SIZE ERROR
+                           MOVE "Y" TO SizeErrorFlag
+                           CALL "OverflowCheck" USING "DoCalc"
+                               "ComputeResult" CalcOverflowReturnCode
+                           END-CALL
+                   END-COMPUTE
+               WHEN OperationMultiply
+                   COMPUTE CalcResult = FirstNum * SecondNum
+                       ON SIZE ERROR
+                           MOVE "Y" TO SizeErrorFlag
+                           CALL "OverflowCheck" USING "DoCalc"
+                               "ComputeResult" CalcOverflowReturnCode
+                           END-CALL
+                   END-COMPUTE
+               WHEN OperationDivide
+                   IF SecondNum = ZERO
+                       MOVE "Y" TO SizeErrorFlag
+                       CALL "OverflowCheck" USING "DoCalc"
+                           "ComputeResult" CalcOverflowReturnCode
+                       END-CALL
+                   ELSE
+                       COMPUTE CalcResult ROUNDED =
+                               FirstNum / SecondNum
+                           ON SIZE ERROR
+                               MOVE "Y" TO SizeErrorFlag
+                       END-COMPUTE
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Unrecognized operation - defaulting to add"
+                   COMPUTE CalcResult = FirstNum + SecondNum
+                       ON SIZE ERROR
+                           MOVE "Y" TO SizeErrorFlag
+                           CALL "OverflowCheck" USING "DoCalc"
+                               "ComputeResult" CalcOverflowReturnCode
+                           END-CALL
+                   END-COMPUTE
+           END-EVALUATE.
+
+      *>   RunBatchMode reads a file of operand pairs, computes and
+      *>   writes a detail line for each, and accumulates a running
+      *>   grand total for the end-of-day summary line.
+       RunBatchMode.
+           OPEN INPUT CalcTranFile
+           OPEN OUTPUT CalcSummaryFile
+           PERFORM ReadNextCalcTran
+           PERFORM ProcessCalcTran UNTIL CalcTranAtEnd
+           PERFORM WriteBatchSummaryLine
+           CLOSE CalcTranFile
+           CLOSE CalcSummaryFile.
+
+       ProcessCalcTran.
+           MOVE TranOperation TO OperationChoice
+           MOVE TranFirstNum TO FirstNum
+           MOVE TranSecondNum TO SecondNum
+           PERFORM ComputeResult
+           IF SizeErrorOccurred
+               ADD 1 TO RecordsRejected
+               STRING FirstNum " " OperationChoice " " SecondNum
+                       " REJECTED - overflow or divide by zero"
+                       DELIMITED BY SIZE INTO CalcSummaryLine
+           ELSE
+               ADD 1 TO RecordsProcessed
+               ADD CalcResult TO GrandTotal
+               STRING FirstNum " " OperationChoice " " SecondNum
+                       " = " CalcResult
+                       DELIMITED BY SIZE INTO CalcSummaryLine
+           END-IF
+           WRITE CalcSummaryLine
+           PERFORM ReadNextCalcTran.
+
+       WriteBatchSummaryLine.
+           STRING "Processed " RecordsProcessed
+                   " rejected " RecordsRejected
+                   " grand total " GrandTotal
+                   DELIMITED BY SIZE INTO CalcSummaryLine
+           WRITE CalcSummaryLine.
+
+       ReadNextCalcTran.
+           READ CalcTranFile
+               AT END MOVE "10" TO CalcTranFileStatus
+           END-READ.
