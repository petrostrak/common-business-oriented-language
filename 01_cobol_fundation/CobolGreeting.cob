@@ -1,15 +1,24 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. CobolGreeting.
       *Program to display COBOL greetings
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 IterNum  PIC 9 VALUE 5.
+      *2026-08-08  Replaced the fixed IterNum PERFORM loop with the
+      *shared JobBanner start/end banner so every nightly batch
+      *program prints the same header instead of its own ad hoc one.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 GreetingCallerName PIC X(20) VALUE "CobolGreeting".
+       01 GreetingBannerType PIC X(5).
 
        PROCEDURE DIVISION.
-       DisplayGreeting.  
-           DISPLAY "Greetings from COBOL".
-
-       BeginProgram.
-           PERFORM DisplayGreeting IterNum TIMES.
+       Begin.
+           MOVE "START" TO GreetingBannerType
+           CALL "JobBanner" USING GreetingCallerName GreetingBannerType
+           END-CALL
+           PERFORM DisplayGreeting
+           MOVE "END  " TO GreetingBannerType
+           CALL "JobBanner" USING GreetingCallerName GreetingBannerType
+           END-CALL
            STOP RUN.
-           
\ No newline at end of file
+
+       DisplayGreeting.
+           DISPLAY "Greetings from COBOL".
