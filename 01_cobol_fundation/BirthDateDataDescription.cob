@@ -1,20 +1,153 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. BirthDate.
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       AUTHOR. Petros Trakadas.
+       DATE-WRITTEN. 29th May 2025.
+      *>   2026-08-08  Replaced the hardcoded century digit with a
+      *>   proper two-digit-year windowing routine, added date
+      *>   validation (bad month, day overflow, leap-year February),
+      *>   an age-in-years calculation against today's system date,
+      *>   and an ISO YYYY-MM-DD conversion for outbound extracts.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
        01 BirthDate.
            02 YearOfBirth.
               03 CenturyOB PIC 99.
               03 YearOB PIC 99.
            02 MonthOfBirth PIC 99.
            02 DayOfBirth PIC 99.
+
+       01 EnteredTwoDigitYear PIC 99 VALUE ZERO.
+       01 EnteredMonth PIC 99 VALUE ZERO.
+       01 EnteredDay PIC 99 VALUE ZERO.
+      *>   A two-digit year 00-29 is assumed to be 20xx, 30-99 is
+      *>   assumed to be 19xx - the standard windowing split so
+      *>   operators no longer key a century digit by hand.
+       01 CenturyWindowBreak PIC 99 VALUE 29.
+
+       01 BirthDateValidFlag PIC X VALUE "Y".
+           88 BirthDateValid VALUE "Y".
+       01 FullYearOfBirth PIC 9(4) VALUE ZERO.
+       01 MaxDaysThisMonth PIC 99 VALUE ZERO.
+       01 YearDiv4 PIC 9(4) VALUE ZERO.
+       01 YearRem4 PIC 99 VALUE ZERO.
+       01 YearDiv100 PIC 9(4) VALUE ZERO.
+       01 YearRem100 PIC 99 VALUE ZERO.
+       01 YearDiv400 PIC 9(4) VALUE ZERO.
+       01 YearRem400 PIC 999 VALUE ZERO.
+
+       01 DaysInMonthValues.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 28.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+           02 FILLER PIC 9(2) VALUE 30.
+           02 FILLER PIC 9(2) VALUE 31.
+       01 DaysInMonthTable REDEFINES DaysInMonthValues.
+           02 DaysInMonthEntry PIC 9(2) OCCURS 12 TIMES.
+
+       COPY STDDATE.
+       01 TodayYearAlpha PIC X(4).
+       01 TodayMonthAlpha PIC X(2).
+       01 TodayDayAlpha PIC X(2).
+       01 TodayYear PIC 9(4) VALUE ZERO.
+       01 TodayMonth PIC 99 VALUE ZERO.
+       01 TodayDay PIC 99 VALUE ZERO.
+       01 AgeInYears PIC 999 VALUE ZERO.
+
+       01 IsoBirthDate PIC X(10).
        PROCEDURE DIVISION.
        DisplayBirthDate.
-           MOVE 19860510 TO BirthDate 
-           DISPLAY "Month is " MonthOfBirth 
-           DISPLAY "Century of birth is " CenturyOB 
-           DISPLAY "Year of birth is " YearOfBirth 
-           DISPLAY DayOfBirth "/" MonthOfBirth "/" YearOfBirth 
-           MOVE ZEROS TO YearOfBirth 
-           DISPLAY "Birth date is " BirthDate.
+           MOVE 86 TO EnteredTwoDigitYear
+           MOVE 05 TO EnteredMonth
+           MOVE 10 TO EnteredDay
+           PERFORM DeriveCentury
+           PERFORM BuildBirthDate
+           PERFORM ValidateBirthDate
+           IF BirthDateValid
+               DISPLAY "Month is " MonthOfBirth
+               DISPLAY "Century of birth is " CenturyOB
+               DISPLAY "Year of birth is " YearOfBirth
+               DISPLAY DayOfBirth "/" MonthOfBirth "/" YearOfBirth
+               PERFORM CalculateAge
+               DISPLAY "Age in years is " AgeInYears
+               PERFORM ConvertToIsoDate
+               DISPLAY "ISO birth date is " IsoBirthDate
+           ELSE
+               DISPLAY "Birth date rejected - invalid month or day"
+           END-IF
            STOP RUN.
+
+      *>   DeriveCentury applies the 00-29/30-99 windowing split so a
+      *>   two-digit year alone is enough to build a full BirthDate.
+       DeriveCentury.
+           IF EnteredTwoDigitYear <= CenturyWindowBreak
+               MOVE 20 TO CenturyOB
+           ELSE
+               MOVE 19 TO CenturyOB
+           END-IF
+           MOVE EnteredTwoDigitYear TO YearOB.
+
+       BuildBirthDate.
+           MOVE EnteredMonth TO MonthOfBirth
+           MOVE EnteredDay TO DayOfBirth.
+
+      *>   ValidateBirthDate rejects an impossible month outright and
+      *>   otherwise checks the day against the correct day count for
+      *>   that month, including leap-year February.
+       ValidateBirthDate.
+           MOVE "Y" TO BirthDateValidFlag
+           IF MonthOfBirth < 1 OR MonthOfBirth > 12
+               MOVE "N" TO BirthDateValidFlag
+           ELSE
+               COMPUTE FullYearOfBirth = CenturyOB * 100 + YearOB
+               MOVE DaysInMonthEntry(MonthOfBirth) TO MaxDaysThisMonth
+               IF MonthOfBirth = 2
+                   PERFORM CheckLeapYear
+               END-IF
+               IF DayOfBirth < 1 OR DayOfBirth > MaxDaysThisMonth
+                   MOVE "N" TO BirthDateValidFlag
+               END-IF
+           END-IF.
+
+       CheckLeapYear.
+           DIVIDE FullYearOfBirth BY 4
+               GIVING YearDiv4 REMAINDER YearRem4
+           DIVIDE FullYearOfBirth BY 100
+               GIVING YearDiv100 REMAINDER YearRem100
+           DIVIDE FullYearOfBirth BY 400
+               GIVING YearDiv400 REMAINDER YearRem400
+           IF YearRem4 = 0 AND (YearRem100 NOT = 0 OR YearRem400 = 0)
+               MOVE 29 TO MaxDaysThisMonth
+           END-IF.
+
+      *>   CalculateAge compares BirthDate to today's system date and
+      *>   works out age in whole years, backing off one year if this
+      *>   year's birthday has not happened yet.
+       CalculateAge.
+           ACCEPT TodayYYYYMMDD FROM DATE YYYYMMDD
+           MOVE TodayYYYYMMDD(1:4) TO TodayYearAlpha
+           MOVE TodayYYYYMMDD(5:2) TO TodayMonthAlpha
+           MOVE TodayYYYYMMDD(7:2) TO TodayDayAlpha
+           MOVE TodayYearAlpha TO TodayYear
+           MOVE TodayMonthAlpha TO TodayMonth
+           MOVE TodayDayAlpha TO TodayDay
+           COMPUTE AgeInYears = TodayYear - FullYearOfBirth
+           IF TodayMonth < MonthOfBirth
+               SUBTRACT 1 FROM AgeInYears
+           ELSE
+               IF TodayMonth = MonthOfBirth AND TodayDay < DayOfBirth
+                   SUBTRACT 1 FROM AgeInYears
+               END-IF
+           END-IF.
+
+      *>   ConvertToIsoDate renders BirthDate as a standard YYYY-MM-DD
+      *>   string for outbound extracts to outside parties.
+       ConvertToIsoDate.
+           STRING FullYearOfBirth "-" MonthOfBirth "-" DayOfBirth
+               DELIMITED BY SIZE INTO IsoBirthDate.
